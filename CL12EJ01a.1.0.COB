@@ -1,505 +1,1904 @@
-      *----------------------------------------------------------------*
-      * Purpose: Merge de dos archivos
-      *----------------------------------------------------------------*
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. CL12EJ01.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *----Archivo de entrada A
-       SELECT VENTASA
-           ASSIGN TO '../VENTASA.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-VENTASA.
-
-      *----Archivo de entrada B
-       SELECT VENTASB
-           ASSIGN TO '../VENTASB.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-VENTASB.
-
-      *----Archivo de Salida con todos los registros VENTATOT.TXT
-      *----Archivo de salida C
-       SELECT VENTATOT
-           ASSIGN TO '../VENTATOT.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-VENTATOT.
-
-      *----Archivo de Salida con registros de control TOTALES.TEXT
-      *----Archivo de salida D
-       SELECT TOTALES
-           ASSIGN TO '../TOTALES.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-TOTALES.
-
-      *----------------------------------------------------------------*
-
-       DATA DIVISION.
-
-       FILE SECTION.
-      *----Definicion registro archivo A
-       FD VENTASA.
-       01 ENTRADA-A.
-          05 ENTRADA-A-FECHA               PIC X(10).
-          05 ENTRADA-A-VENDEDOR            PIC X(30).
-          05 ENTRADA-A-IMPORTE             PIC 9(8)V9(2).
-      *----Definicion registro archivo B
-       FD VENTASB.
-       01 ENTRADA-B.
-          05 ENTRADA-B-FECHA               PIC X(10).
-          05 ENTRADA-B-VENDEDOR            PIC X(30).
-          05 ENTRADA-B-IMPORTE             PIC 9(8)V9(2).
-      *----Definicion registro archivo con todos los registros.
-      *----Mismo formato que los de entrada
-       FD VENTATOT.
-       01 SALIDA-TOT.
-          05 SALIDA-FECHA               PIC X(10).
-          05 SALIDA-VENDEDOR            PIC X(30).
-          05 SALIDA-IMPORTE             PIC 9(8)V9(2).
-      *----Definicion registro archivo con registros de totales.
-      *----Diferente formato que los de entrada ,
-
-       FD TOTALES.
-       01 REGISTROS-TOT.
-          05 TOT-ARCHIVO                 PIC X(01).
-          05 TOT-REGISTROS               PIC 9(04).
-          05 TOT-IMPORTE                 PIC 9(8)V9(2).
-
-      *----------------------------------------------------------------*
-
-       WORKING-STORAGE SECTION.
-
-       01 FS-STATUS.
-          05 FS-VENTASA                      PIC X(2).
-             88 FS-VENTASA-OK                VALUE '00'.
-             88 FS-VENTASA-EOF               VALUE '10'.
-          05 FS-VENTASB                      PIC X(2).
-             88 FS-VENTASB-OK                VALUE '00'.
-             88 FS-VENTASB-EOF               VALUE '10'.
-          05 FS-VENTATOT                     PIC X(2).
-             88 FS-VENTATOT-OK               VALUE '00'.
-             88 FS-VENTATOT-EOF              VALUE '10'.
-          05 FS-TOTALES                   PIC X(2).
-             88 FS-TOTALES-OK               VALUE '00'.
-             88 FS-TOTALES-EOF              VALUE '10'.
-       01 WS-VENTASA-EOF                     PIC X(1).
-          88 WS-VENTASA-EOF-YES              VALUE 'Y'.
-          88 WS-VENTASA-EOF-NO               VALUE 'N'.
-       01 WS-VENTASB-EOF                     PIC X(1).
-          88 WS-VENTASB-EOF-YES              VALUE 'Y'.
-          88 WS-VENTASB-EOF-NO               VALUE 'N'.
-       01 WS-VENTATOT-EOF                     PIC X(1).
-          88 WS-VENTATOT-EOF-YES              VALUE 'Y'.
-          88 WS-VENTATOT-EOF-NO               VALUE 'N'.
-       01 WS-TOTALES-EOF                     PIC X(1).
-          88 WS-TOTALES-EOF-YES              VALUE 'Y'.
-          88 WS-TOTALES-EOF-NO               VALUE 'N'.
-       01 WS-VAR-AUX.
-          05 WS-VENTASA-NOMBRE               PIC X(01).
-          05 WS-VENTASB-NOMBRE               PIC X(01).
-          05 WS-VENTASA-CANT-REG             PIC 9(2)      VALUE 0.
-          05 WS-VENTASB-CANT-REG             PIC 9(2)      VALUE 0.
-          05 WS-SALIDA-CANT-REG              PIC 9(5)      VALUE 0.
-          05 WS-TOTALES-CANT-REG             PIC 9(5)      VALUE 0.
-          05 WS-VENTASA-IMPORTE-TOT          PIC 9(8)V9(2) VALUE 0.
-          05 WS-VENTASB-IMPORTE-TOT          PIC 9(8)V9(2) VALUE 0.
-          05 WS-ENTRADA-IMP-TOTAL            PIC 9(8)V9(2) VALUE 0.
-          05 WS-ENTRADA-IMP-FORMATO          PIC $ZZ.ZZZ.ZZ9,99.
-          05 WS-TOT-AGUINALDOS-N             PIC 9(08)v99  VALUE 0.
-          05 WS-SUELDO-PROM-N                PIC 9(08)v99  VALUE 0.
-          05 WS-TOT-AGUINALDOS               PIC $ZZ.ZZZ.ZZ9,99.
-          05 WS-SUELDO-PROM                  PIC $ZZ.ZZZ.ZZ9,99.
-          05 WS-SUELDO-MAYOR-N               PIC 9(08)v99  VALUE 0.
-          05 WS-SUELDO-MAYOR                 PIC $ZZ.ZZZ.ZZ9,99.
-          05 WS-MENOR                        PIC X(10).
-
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------*
-
-           PERFORM 1000-ABRIR-ARCHIVOS
-              THRU 1000-ABRIR-ARCHIVOS-EXIT.
-
-           IF FS-VENTASA-OK OR FS-VENTASB-OK
-
-              PERFORM 2000-PROCESAR-ARCHIVO
-                 THRU 2000-PROCESAR-ARCHIVO-EXIT
-                UNTIL WS-VENTASA-EOF-YES AND
-                      WS-VENTASB-EOF-YES
-
-              PERFORM 3000-FINALIZAR-PROGRAMA
-                 THRU 3000-FINALIZAR-PROGRAMA-EXIT
-
-              PERFORM 4000-TOTALES-ARCHIVO
-                 THRU 4000-TOTALES-ARCHIVO-EXIT
-
-           END-IF.
-
-           STOP RUN.
-      *----------------------------------------------------------------*
-       1000-ABRIR-ARCHIVOS.
-
-           PERFORM 1100-ABRIR-ARCHIVO-VENTASA
-              THRU 1100-ABRIR-ARCHIVO-VENTASA-EXIT.
-
-           PERFORM 1200-ABRIR-ARCHIVO-VENTASB
-              THRU 1200-ABRIR-ARCHIVO-VENTASB-EXIT.
-
-           PERFORM 1300-ABRIR-ARCHIVO-SALIDA
-              THRU 1300-ABRIR-ARCHIVO-SALIDA-EXIT.
-
-           PERFORM 1400-ABRIR-ARCHIVO-TOTALES
-              THRU 1400-ABRIR-ARCHIVO-TOTALES-EXIT.
-
-       1000-ABRIR-ARCHIVOS-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       1100-ABRIR-ARCHIVO-VENTASA.
-
-           OPEN INPUT VENTASA.
-
-           EVALUATE FS-VENTASA
-               WHEN '00'
-                    PERFORM 1500-LEER-VENTASA
-                       THRU 1500-LEER-VENTASA-EXIT
-               WHEN '35'
-                    SET WS-VENTASA-EOF-YES       TO TRUE
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE VENTASA'
-                    DISPLAY 'FILE STATUS: ' FS-VENTASA
-      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
-                    STOP RUN
-               WHEN OTHER
-                    SET WS-VENTASA-EOF-YES       TO TRUE
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTASA'
-                    DISPLAY 'FILE STATUS: ' FS-VENTASA
-      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
-                    STOP RUN
-           END-EVALUATE.
-
-       1100-ABRIR-ARCHIVO-VENTASA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       1200-ABRIR-ARCHIVO-VENTASB.
-
-           OPEN INPUT VENTASB.
-
-           EVALUATE FS-VENTASB
-               WHEN '00'
-                    PERFORM 1600-LEER-VENTASB
-                       THRU 1600-LEER-VENTASB-EXIT
-               WHEN '35'
-                    SET WS-VENTASB-EOF-YES       TO TRUE
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE VENTASB'
-                    DISPLAY 'FILE STATUS: ' FS-VENTASB
-      * SI NO EXISTE EL ARCHIVO B DETENGO EL PROCESO
-                    STOP RUN
-               WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTASB'
-                    DISPLAY 'FILE STATUS: ' FS-VENTASB
-      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
-                    STOP RUN
-           END-EVALUATE.
-
-       1200-ABRIR-ARCHIVO-VENTASB-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       1300-ABRIR-ARCHIVO-SALIDA.
-
-           OPEN OUTPUT VENTATOT.
-
-           EVALUATE FS-VENTATOT
-               WHEN '00'
-                    CONTINUE
-               WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTATOT'
-                    DISPLAY 'FILE STATUS: ' FS-VENTATOT
-      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
-                    STOP RUN
-           END-EVALUATE.
-
-       1300-ABRIR-ARCHIVO-SALIDA-EXIT.
-           EXIT.
-
-      *-----------------------------------------------------------------*
-       1400-ABRIR-ARCHIVO-TOTALES.
-
-           OPEN OUTPUT TOTALES.
-
-           EVALUATE FS-TOTALES
-               WHEN '00'
-                    CONTINUE
-               WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTATOT'
-                    DISPLAY 'FILE STATUS: ' FS-TOTALES
-      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
-                    STOP RUN
-           END-EVALUATE.
-
-       1400-ABRIR-ARCHIVO-TOTALES-EXIT.
-           EXIT.
-
-      *----------------------------------------------------------------*
-       1500-LEER-VENTASA.
-
-           READ VENTASA.
-
-           EVALUATE FS-VENTASA
-               WHEN '00'
-                    CONTINUE
-                    ADD 1                      TO WS-VENTASA-CANT-REG
-               WHEN '10'
-                    SET WS-VENTASA-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES   TO ENTRADA-A-FECHA
-               WHEN OTHER
-                    SET WS-VENTASA-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES   TO ENTRADA-A-FECHA
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTASA'
-                    DISPLAY 'FILE STATUS: ' FS-VENTASA
-           END-EVALUATE.
-       1500-LEER-VENTASA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       1600-LEER-VENTASB.
-
-           READ VENTASB.
-
-           EVALUATE FS-VENTASB
-               WHEN '00'
-                    CONTINUE
-                    ADD 1                      TO WS-VENTASB-CANT-REG
-               WHEN '10'
-                    SET WS-VENTASB-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES   TO ENTRADA-B-FECHA
-               WHEN OTHER
-                    SET WS-VENTASB-EOF-YES     TO TRUE
-                    MOVE HIGH-VALUES   TO ENTRADA-B-FECHA
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTASB'
-                    DISPLAY 'FILE STATUS: ' FS-VENTASB
-           END-EVALUATE.
-       1600-LEER-VENTASB-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2000-PROCESAR-ARCHIVO.
-
-      *----SI AUN LOS DOS ARCHIVOS TIENEN REGISTROS POR LEER
-           IF FS-VENTASA-OK AND FS-VENTASB-OK
-      *----SELECCIONO LA FECHA MENOR
-              IF ENTRADA-A-FECHA <= ENTRADA-B-FECHA
-                  MOVE ENTRADA-A-FECHA TO WS-MENOR
-                  PERFORM 2100-PROCESAR-VENTASA
-                     THRU 2100-PROCESAR-VENTASA-EXIT
-                    UNTIL NOT FS-VENTASA-OK
-                       OR ENTRADA-A-FECHA > ENTRADA-B-FECHA
-              ELSE
-                  PERFORM 2200-PROCESAR-VENTASB
-                     THRU 2200-PROCESAR-VENTASB-EXIT
-                    UNTIL NOT FS-VENTASB-OK
-                       OR ENTRADA-B-FECHA > ENTRADA-A-FECHA
-              END-IF
-           ELSE
-      *----Si entra por aca,es porque uno de los dos archivos no tiene
-      *----mas registros. me fijo cual es y lo proceso hasta el fin
-               IF FS-VENTASA-OK
-                  PERFORM 2100-PROCESAR-VENTASA
-                     THRU 2100-PROCESAR-VENTASA-EXIT
-                    UNTIL NOT FS-VENTASA-OK
-               ELSE
-                   PERFORM 2200-PROCESAR-VENTASB
-                      THRU 2200-PROCESAR-VENTASB-EXIT
-                     UNTIL NOT FS-VENTASB-OK
-               END-IF
-
-           END-IF.
-
-
-       2000-PROCESAR-ARCHIVO-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2100-PROCESAR-VENTASA.
-
-           MOVE ENTRADA-A TO SALIDA-TOT.
-
-
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
-
-      *-----ACUMULO EL IMPORTE DEL ARCHIVO VENTASA
-
-           ADD ENTRADA-A-IMPORTE TO WS-VENTASA-IMPORTE-TOT.
-
-
-           PERFORM 1500-LEER-VENTASA
-              THRU 1500-LEER-VENTASA-EXIT.
-
-       2100-PROCESAR-VENTASA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2200-PROCESAR-VENTASB.
-
-           MOVE ENTRADA-B TO SALIDA-TOT.
-
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
-
-      *-----ACUMULO EL IMPORTE DEL ARCHIVO VENTASB
-
-           ADD ENTRADA-B-IMPORTE TO WS-VENTASB-IMPORTE-TOT.
-
-
-           PERFORM 1600-LEER-VENTASB
-              THRU 1600-LEER-VENTASB-EXIT.
-
-       2200-PROCESAR-VENTASB-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       2500-GRABAR-ARCHIVO-SAL.
-
-           WRITE SALIDA-TOT.
-
-           EVALUATE FS-VENTATOT
-               WHEN '00'
-                    ADD 1 TO WS-SALIDA-CANT-REG
-               WHEN OTHER
-                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE SALIDA'
-                    DISPLAY 'FILE STATUS: ' FS-VENTATOT
-           END-EVALUATE.
-
-       2500-GRABAR-ARCHIVO-SAL-EXIT.
-           EXIT.
-
-      *----------------------------------------------------------------*
-      *----GRABO EL NUEVO ARCHIVO TOTALES
-
-       2600-GRABAR-TOTALES.
-
-           WRITE REGISTROS-TOT.
-
-           EVALUATE FS-TOTALES
-               WHEN '00'
-                    ADD 1 TO WS-TOTALES-CANT-REG
-               WHEN OTHER
-                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE SALIDA'
-                    DISPLAY 'FILE STATUS: ' FS-TOTALES
-           END-EVALUATE.
-
-       2600-GRABAR-TOTALES-EXIT.
-           EXIT.
-
-      *----------------------------------------------------------------*
-       3000-FINALIZAR-PROGRAMA.
-
-      *----MUEVO EL NOMBRE AL ARCHIVO A  Y EL CONTADOR DE REG Y EL             *
-      *    ACUMULADOR DE IMPORTES "A" LOS CAMPOS DEL ARCHIVO TOTALES.
-
-           MOVE "A" TO TOT-ARCHIVO
-           MOVE WS-VENTASA-CANT-REG TO TOT-REGISTROS.
-           MOVE WS-VENTASA-IMPORTE-TOT TO TOT-IMPORTE.
-
-      *-----MUESTRO POR PANTALLA PARA CONTROL.
-           DISPLAY "Archivo de control A: "
-           TOT-ARCHIVO TOT-REGISTROS TOT-IMPORTE.
-
-      *-----GRABO EL REGISTRO DE "A"
-
-           PERFORM 2600-GRABAR-TOTALES
-           THRU 2600-GRABAR-TOTALES-EXIT.
-
-      *----MUEVO EL NOMBRE AL ARCHIVO "B"  Y EL CONTADOR DE REG Y EL             *
-      *    ACUMULADOR DE IMPORTES A LOS CAMPOS DEL ARCHIVO TOTALES.
-
-           MOVE "B" TO TOT-ARCHIVO
-           MOVE WS-VENTASB-CANT-REG TO TOT-REGISTROS.
-           MOVE WS-VENTASB-IMPORTE-TOT TO TOT-IMPORTE.
-
-      *-----MUESTRO POR PANTALLA PARA CONTROL.
-
-           DISPLAY "Archivo de control B: "
-           TOT-ARCHIVO TOT-REGISTROS TOT-IMPORTE.
-
-      *-----GRABO EL REGISTRO DE "B"
-
-           PERFORM 2600-GRABAR-TOTALES
-           THRU 2600-GRABAR-TOTALES-EXIT.
-
-      *-----SE CIERRAN TODOS LOS ARCHIVOS.
-
-           PERFORM 3100-CERRAR-ARCH-VENTASA
-              THRU 3100-CERRAR-ARCH-VENTASA-EXIT.
-
-           PERFORM 3200-CERRAR-ARCH-VENTASB
-              THRU 3200-CERRAR-ARCH-VENTASB-EXIT.
-
-           PERFORM 3300-CERRAR-ARCH-SAL
-              THRU 3300-CERRAR-ARCH-SAL-EXIT.
-
-           PERFORM 3400-CERRAR-ARCH-TOTAL
-              THRU 3400-CERRAR-ARCH-TOTAL-EXIT.
-
-       3000-FINALIZAR-PROGRAMA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       3100-CERRAR-ARCH-VENTASA.
-
-           CLOSE VENTASA.
-
-           IF NOT FS-VENTASA-OK
-              DISPLAY 'ERROR EN CLOSE DE VENTASA: ' FS-VENTASA
-           END-IF.
-
-       3100-CERRAR-ARCH-VENTASA-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       3200-CERRAR-ARCH-VENTASB.
-
-           CLOSE VENTASB.
-
-           IF NOT FS-VENTASB-OK
-              DISPLAY 'ERROR EN CLOSE DE VENTASB: ' FS-VENTASB
-           END-IF.
-
-       3200-CERRAR-ARCH-VENTASB-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       3300-CERRAR-ARCH-SAL.
-
-           CLOSE VENTATOT.
-
-           IF NOT FS-VENTATOT-OK
-              DISPLAY 'ERROR EN CLOSE DE SALIDA: ' FS-VENTATOT
-           END-IF.
-
-       3300-CERRAR-ARCH-SAL-EXIT.
-           EXIT.
-
-      *----------------------------------------------------------------*
-       3400-CERRAR-ARCH-TOTAL.
-
-           CLOSE TOTALES.
-
-           IF NOT FS-TOTALES-OK
-              DISPLAY 'ERROR EN CLOSE DE SALIDA: ' FS-TOTALES
-           END-IF.
-
-       3400-CERRAR-ARCH-TOTAL-EXIT.
-           EXIT.
-
-      *----------------------------------------------------------------*
-       4000-TOTALES-ARCHIVO.
-
-           DISPLAY '================================================'.
-
-           DISPLAY 'CANT. REG. LEIDOS VENTAS A: ' WS-VENTASA-CANT-REG.
-           DISPLAY 'CANT. REG. LEIDOS VENTAS B: ' WS-VENTASB-CANT-REG.
-           DISPLAY 'CANT. REG. GRABADOS       : ' WS-SALIDA-CANT-REG.
-
-           DISPLAY '================================================'.
-       4000-TOTALES-ARCHIVO-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-
-       END PROGRAM CL12EJ01.
+      *----------------------------------------------------------------*
+      * Purpose: Merge de N archivos de ventas (por sucursal/canal)
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CL12EJ01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----Archivo opcional de parametros de corrida (nombres de los
+      *    archivos de entrada/salida). Si no existe se usan los
+      *    nombres por defecto de WS-TABLA-NOMBRES sin recompilar.
+       SELECT PARAMETROS
+           ASSIGN TO '../PARAMETROS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAMETROS.
+
+      *----Archivos de entrada (uno por sucursal/canal de venta)
+       SELECT VENTASA
+           ASSIGN DYNAMIC WS-NOMBRE-VENTASA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-VENTASA.
+
+       SELECT VENTASB
+           ASSIGN DYNAMIC WS-NOMBRE-VENTASB
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-VENTASB.
+
+       SELECT VENTASC
+           ASSIGN DYNAMIC WS-NOMBRE-VENTASC
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-VENTASC.
+
+       SELECT VENTASD
+           ASSIGN DYNAMIC WS-NOMBRE-VENTASD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-VENTASD.
+
+       SELECT VENTASE
+           ASSIGN DYNAMIC WS-NOMBRE-VENTASE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-VENTASE.
+
+       SELECT VENTASF
+           ASSIGN DYNAMIC WS-NOMBRE-VENTASF
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-VENTASF.
+
+      *----Archivo de Salida con todos los registros VENTATOT.TXT
+       SELECT VENTATOT
+           ASSIGN DYNAMIC WS-NOMBRE-VENTATOT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-VENTATOT.
+
+      *----Archivo de Salida VENTATOT por acceso directo (vendedor +
+      *    fecha), ademas del secuencial. Mismos datos, otro acceso.
+      *    La clave primaria debe ser unica (un vendedor vende mas de
+      *    una vez en la misma fecha, asi que vendedor+fecha no sirve
+      *    de clave primaria); se usa un numero de secuencia como
+      *    clave primaria y vendedor+fecha como clave alternativa con
+      *    duplicados para la consulta directa por vendedor/fecha.
+       SELECT VENTATOTIDX
+           ASSIGN DYNAMIC WS-NOMBRE-VENTATOTIDX
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SALIDA-IDX-SEQ
+           ALTERNATE RECORD KEY IS SALIDA-IDX-VENDFECHA WITH DUPLICATES
+           FILE STATUS IS FS-VENTATOTIDX.
+
+      *----Archivo de Salida con registros de control TOTALES.TEXT
+       SELECT TOTALES
+           ASSIGN DYNAMIC WS-NOMBRE-TOTALES
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TOTALES.
+
+      *----Archivo de Salida con los registros rechazados por
+      *    importe no numerico o fecha mal formada
+       SELECT RECHAZOS
+           ASSIGN DYNAMIC WS-NOMBRE-RECHAZOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+
+      *----Archivo de auditoria de errores de grabacion. Si un WRITE
+      *    sobre VENTATOT/VENTATOTIDX/TOTALES/RECHAZOS falla, el
+      *    programa deja constancia aca antes de abortar (antes solo
+      *    se mostraba un DISPLAY y se seguia procesando).
+       SELECT LOGERRORES
+           ASSIGN DYNAMIC WS-NOMBRE-LOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LOGERRORES.
+
+      *----Archivo de trabajo para el SORT del reporte por vendedor
+       SELECT SORT-VENTATOT
+           ASSIGN TO 'SORTVEND.WRK'.
+
+      *----Archivo de Salida con el resumen de ventas por vendedor
+      *    (VENTATOT ordenado por vendedor, con subtotales)
+       SELECT REPORTEVEND
+           ASSIGN DYNAMIC WS-NOMBRE-REPORTEVEND
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTEVEND.
+
+      *----Archivo de checkpoint de reinicio. Se graba cada tanto
+      *    durante el merge con la cantidad de registros leidos de
+      *    cada archivo de entrada y la ultima FECHA procesada, para
+      *    que una corrida con REINICIAR=S pueda saltear lo ya
+      *    procesado en vez de arrancar VENTASA/VENTASF de nuevo.
+       SELECT CHECKPOINT
+           ASSIGN DYNAMIC WS-NOMBRE-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+      *----------------------------------------------------------------*
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *----Definicion registro del archivo de parametros de corrida
+       FD PARAMETROS.
+       01 REGISTRO-PARAMETRO                PIC X(80).
+
+      *----Definicion registro archivo A
+       FD VENTASA.
+       01 ENTRADA-A.
+          05 ENTRADA-A-FECHA               PIC X(10).
+          05 ENTRADA-A-VENDEDOR            PIC X(30).
+          05 ENTRADA-A-IMPORTE             PIC 9(8)V9(2).
+      *----Definicion registro archivo B
+       FD VENTASB.
+       01 ENTRADA-B.
+          05 ENTRADA-B-FECHA               PIC X(10).
+          05 ENTRADA-B-VENDEDOR            PIC X(30).
+          05 ENTRADA-B-IMPORTE             PIC 9(8)V9(2).
+      *----Definicion registro archivo C
+       FD VENTASC.
+       01 ENTRADA-C.
+          05 ENTRADA-C-FECHA               PIC X(10).
+          05 ENTRADA-C-VENDEDOR            PIC X(30).
+          05 ENTRADA-C-IMPORTE             PIC 9(8)V9(2).
+      *----Definicion registro archivo D
+       FD VENTASD.
+       01 ENTRADA-D.
+          05 ENTRADA-D-FECHA               PIC X(10).
+          05 ENTRADA-D-VENDEDOR            PIC X(30).
+          05 ENTRADA-D-IMPORTE             PIC 9(8)V9(2).
+      *----Definicion registro archivo E
+       FD VENTASE.
+       01 ENTRADA-E.
+          05 ENTRADA-E-FECHA               PIC X(10).
+          05 ENTRADA-E-VENDEDOR            PIC X(30).
+          05 ENTRADA-E-IMPORTE             PIC 9(8)V9(2).
+      *----Definicion registro archivo F
+       FD VENTASF.
+       01 ENTRADA-F.
+          05 ENTRADA-F-FECHA               PIC X(10).
+          05 ENTRADA-F-VENDEDOR            PIC X(30).
+          05 ENTRADA-F-IMPORTE             PIC 9(8)V9(2).
+      *----Definicion registro archivo con todos los registros.
+      *----Mismo formato que los de entrada
+       FD VENTATOT.
+       01 SALIDA-TOT.
+          05 SALIDA-FECHA               PIC X(10).
+          05 SALIDA-VENDEDOR            PIC X(30).
+          05 SALIDA-IMPORTE             PIC 9(8)V9(2).
+      *----Definicion registro del VENTATOT indexado (clave alternativa
+      *    vendedor + fecha, para consultas por vendedor sin leer todo
+      *    el secuencial). Mismos campos que SALIDA-TOT, mas
+      *    SALIDA-IDX-SEQ (numero de orden de grabacion, igual al
+      *    WS-SALIDA-CANT-REG del registro) como clave primaria unica.
+       FD VENTATOTIDX.
+       01 SALIDA-TOT-IDX.
+          05 SALIDA-IDX-VENDFECHA.
+             10 SALIDA-IDX-VENDEDOR     PIC X(30).
+             10 SALIDA-IDX-FECHA        PIC X(10).
+          05 SALIDA-IDX-SEQ             PIC 9(05).
+          05 SALIDA-IDX-IMPORTE         PIC 9(8)V9(2).
+      *----Definicion registro archivo con registros de totales.
+      *----Diferente formato que los de entrada ,
+
+       FD TOTALES.
+       01 REGISTROS-TOT.
+          05 TOT-ARCHIVO                 PIC X(01).
+          05 TOT-REGISTROS               PIC 9(05).
+          05 TOT-IMPORTE                 PIC 9(8)V9(2).
+
+      *----Definicion registro de rechazos
+       FD RECHAZOS.
+       01 REGISTRO-RECHAZO.
+          05 RECH-ARCHIVO                PIC X(01).
+          05 RECH-FECHA                  PIC X(10).
+          05 RECH-VENDEDOR               PIC X(30).
+          05 RECH-IMPORTE                PIC X(10).
+          05 RECH-MOTIVO                 PIC X(30).
+
+      *----Definicion registro del log de auditoria de errores
+       FD LOGERRORES.
+       01 REGISTRO-LOG.
+          05 LOG-FECHA                   PIC 9(08).
+          05 LOG-HORA                    PIC 9(08).
+          05 LOG-PARRAFO                 PIC X(30).
+          05 LOG-FILE-STATUS             PIC X(02).
+          05 LOG-DETALLE                 PIC X(40).
+
+      *----Definicion registro de trabajo del SORT por vendedor.
+      *    Mismo layout fisico que SALIDA-TOT: el SORT USING VENTATOT
+      *    copia el registro de VENTATOT tal cual a este.
+       SD SORT-VENTATOT.
+       01 SORT-VENTATOT-REG.
+          05 SORT-FECHA                  PIC X(10).
+          05 SORT-VENDEDOR               PIC X(30).
+          05 SORT-IMPORTE                PIC 9(8)V9(2).
+
+      *----Definicion registro del resumen por vendedor
+       FD REPORTEVEND.
+       01 REGISTRO-REPORTEVEND.
+          05 REP-VENDEDOR                PIC X(30).
+          05 REP-CANT-REG                PIC 9(05).
+          05 REP-IMPORTE                 PIC 9(8)V9(2).
+
+      *----Definicion registro de checkpoint: por cada archivo de
+      *    entrada (tabla WS-TABLA-ARCHIVOS, hasta 6 posiciones) lo
+      *    leido, lo mergeado y su importe acumulado; mas los totales
+      *    generales (importe, aguinaldo, sueldo mayor) y la ultima
+      *    FECHA procesada, para que un reinicio retome el merge y
+      *    las estadisticas de 4000-TOTALES-ARCHIVO como si la
+      *    corrida nunca se hubiera interrumpido. El archivo se va
+      *    grabando con un WRITE por cada checkpoint; para reiniciar
+      *    alcanza con el ultimo registro.
+       FD CHECKPOINT.
+       01 REGISTRO-CHECKPOINT.
+          05 CHKPT-LEIDOS                OCCURS 6 TIMES
+                                          PIC 9(05).
+          05 CHKPT-CANT-REG               OCCURS 6 TIMES
+                                          PIC 9(05).
+          05 CHKPT-IMPORTE-TOT           OCCURS 6 TIMES
+                                          PIC 9(8)V9(2).
+          05 CHKPT-FECHA                 PIC X(10).
+          05 CHKPT-IMP-TOTAL             PIC 9(8)V9(2).
+          05 CHKPT-AGUINALDOS            PIC 9(08)V99.
+          05 CHKPT-SUELDO-MAYOR          PIC 9(08)V99.
+          05 CHKPT-SUELDO-MAYOR-VEND     PIC X(30).
+          05 CHKPT-SALIDA-CANT-REG       PIC 9(05).
+          05 CHKPT-RECHAZOS-CANT-REG     PIC 9(05).
+          05 CHKPT-FUERA-RANGO-CANT-REG  PIC 9(05).
+          05 CHKPT-EOF                   OCCURS 6 TIMES
+                                          PIC X(01).
+
+      *----------------------------------------------------------------*
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-STATUS.
+          05 FS-PARAMETROS                   PIC X(2).
+             88 FS-PARAMETROS-OK              VALUE '00'.
+             88 FS-PARAMETROS-EOF             VALUE '10'.
+             88 FS-PARAMETROS-NOEXISTE        VALUE '35'.
+          05 FS-VENTASA                      PIC X(2).
+             88 FS-VENTASA-OK                VALUE '00'.
+             88 FS-VENTASA-EOF               VALUE '10'.
+          05 FS-VENTASB                      PIC X(2).
+             88 FS-VENTASB-OK                VALUE '00'.
+             88 FS-VENTASB-EOF               VALUE '10'.
+          05 FS-VENTASC                      PIC X(2).
+             88 FS-VENTASC-OK                VALUE '00'.
+             88 FS-VENTASC-EOF               VALUE '10'.
+          05 FS-VENTASD                      PIC X(2).
+             88 FS-VENTASD-OK                VALUE '00'.
+             88 FS-VENTASD-EOF               VALUE '10'.
+          05 FS-VENTASE                      PIC X(2).
+             88 FS-VENTASE-OK                VALUE '00'.
+             88 FS-VENTASE-EOF               VALUE '10'.
+          05 FS-VENTASF                      PIC X(2).
+             88 FS-VENTASF-OK                VALUE '00'.
+             88 FS-VENTASF-EOF               VALUE '10'.
+          05 FS-VENTATOT                     PIC X(2).
+             88 FS-VENTATOT-OK               VALUE '00'.
+             88 FS-VENTATOT-EOF              VALUE '10'.
+          05 FS-VENTATOTIDX                  PIC X(2).
+             88 FS-VENTATOTIDX-OK            VALUE '00'.
+             88 FS-VENTATOTIDX-EOF           VALUE '10'.
+          05 FS-TOTALES                   PIC X(2).
+             88 FS-TOTALES-OK               VALUE '00'.
+             88 FS-TOTALES-EOF              VALUE '10'.
+          05 FS-RECHAZOS                  PIC X(2).
+             88 FS-RECHAZOS-OK              VALUE '00'.
+             88 FS-RECHAZOS-EOF             VALUE '10'.
+          05 FS-LOGERRORES                PIC X(2).
+             88 FS-LOGERRORES-OK            VALUE '00'.
+             88 FS-LOGERRORES-EOF           VALUE '10'.
+          05 FS-REPORTEVEND               PIC X(2).
+             88 FS-REPORTEVEND-OK           VALUE '00'.
+             88 FS-REPORTEVEND-EOF          VALUE '10'.
+          05 FS-CHECKPOINT                PIC X(2).
+             88 FS-CHECKPOINT-OK            VALUE '00'.
+             88 FS-CHECKPOINT-EOF           VALUE '10'.
+             88 FS-CHECKPOINT-NOEXISTE      VALUE '35'.
+       01 WS-VENTATOT-EOF                     PIC X(1).
+          88 WS-VENTATOT-EOF-YES              VALUE 'Y'.
+          88 WS-VENTATOT-EOF-NO               VALUE 'N'.
+       01 WS-TOTALES-EOF                     PIC X(1).
+          88 WS-TOTALES-EOF-YES              VALUE 'Y'.
+          88 WS-TOTALES-EOF-NO               VALUE 'N'.
+
+      *----Cantidad de archivos de entrada activos en esta corrida
+      *    (hoy fijo por programa, VENTASA a VENTASD; E y F quedan
+      *    reservados para sumar mas sucursales/canales sin recompilar
+      *    los parrafos de merge). PARAMETROS.TXT puede modificarla.
+       01 WS-NUM-ARCHIVOS                    PIC 9(01) VALUE 4.
+
+      *----Nombres de los archivos de entrada/salida. Se inicializan
+      *    con los nombres de siempre y, si existe PARAMETROS.TXT, se
+      *    sobrescriben en 0050-LEER-PARAMETROS sin recompilar.
+       01 WS-TABLA-NOMBRES.
+          05 WS-NOMBRE-VENTASA        PIC X(40) VALUE '../VENTASA.TXT'.
+          05 WS-NOMBRE-VENTASB        PIC X(40) VALUE '../VENTASB.TXT'.
+          05 WS-NOMBRE-VENTASC        PIC X(40) VALUE '../VENTASC.TXT'.
+          05 WS-NOMBRE-VENTASD        PIC X(40) VALUE '../VENTASD.TXT'.
+          05 WS-NOMBRE-VENTASE        PIC X(40) VALUE '../VENTASE.TXT'.
+          05 WS-NOMBRE-VENTASF        PIC X(40) VALUE '../VENTASF.TXT'.
+          05 WS-NOMBRE-VENTATOT       PIC X(40) VALUE '../VENTATOT.TXT'.
+          05 WS-NOMBRE-VENTATOTIDX    PIC X(40) VALUE '../VENTATOT.DAT'.
+          05 WS-NOMBRE-TOTALES        PIC X(40) VALUE '../TOTALES.TXT'.
+          05 WS-NOMBRE-RECHAZOS       PIC X(40) VALUE '../RECHAZOS.TXT'.
+          05 WS-NOMBRE-LOG        PIC X(40) VALUE '../LOGERRORES.TXT'.
+          05 WS-NOMBRE-REPORTEVEND PIC X(40)
+             VALUE '../REPORTEVEND.TXT'.
+          05 WS-NOMBRE-CHECKPOINT PIC X(40)
+             VALUE '../CHECKPOINT.TXT'.
+
+      *----Campos de trabajo para partir cada linea CLAVE=VALOR del
+      *    archivo de parametros.
+       01 WS-PARM-LINEA                      PIC X(80).
+       01 WS-PARM-CLAVE                      PIC X(20).
+       01 WS-PARM-VALOR                      PIC X(40).
+       01 WS-PARM-NUM-AUX                    PIC 9(02) VALUE 0.
+       01 WS-PARAMETROS-EOF                  PIC X(01) VALUE 'N'.
+          88 WS-PARAMETROS-EOF-YES            VALUE 'Y'.
+          88 WS-PARAMETROS-EOF-NO             VALUE 'N'.
+
+      *----Tabla de control de los archivos de entrada. Una posicion
+      *    por archivo (A=1, B=2, C=3, D=4, E=5, F=6); el merge n-ario
+      *    trabaja siempre contra esta tabla, nunca contra ENTRADA-A/B
+      *    directamente, asi agregar un archivo nuevo no implica
+      *    duplicar parrafos.
+       01 WS-TABLA-ARCHIVOS.
+          05 WS-AR-DATOS OCCURS 6 TIMES.
+             10 WS-AR-LETRA                  PIC X(01).
+             10 WS-AR-FS                     PIC X(02).
+                88 WS-AR-OK                  VALUE '00'.
+                88 WS-AR-EOF-FS              VALUE '10'.
+             10 WS-AR-EOF                    PIC X(01) VALUE 'N'.
+                88 WS-AR-EOF-YES             VALUE 'Y'.
+                88 WS-AR-EOF-NO              VALUE 'N'.
+             10 WS-AR-FECHA                  PIC X(10).
+             10 WS-AR-VENDEDOR               PIC X(30).
+             10 WS-AR-IMPORTE                PIC 9(8)V9(2).
+             10 WS-AR-CANT-REG               PIC 9(05)      VALUE 0.
+             10 WS-AR-IMPORTE-TOT            PIC 9(8)V9(2)  VALUE 0.
+             10 WS-AR-LEIDOS                 PIC 9(05)      VALUE 0.
+             10 WS-AR-SALTAR                 PIC 9(05)      VALUE 0.
+
+       01 WS-IX                         PIC 9(01) COMP.
+       01 WS-IXM                        PIC 9(01) COMP VALUE 0.
+       01 WS-FEC-MENOR                  PIC X(10).
+
+      *----Campos de validacion del registro recien leido, usados por
+      *    1550-VALIDAR-REGISTRO para decidir si va al merge, al
+      *    archivo de rechazos (un dato corrupto que hay que poder
+      *    auditar) o se descarta en silencio por quedar fuera del
+      *    rango de fechas pedido para esta corrida. Se mantienen
+      *    como dos cosas distintas: un dato corrupto es un problema
+      *    de calidad de datos que hay que poder auditar en
+      *    RECHAZOS.TXT; un registro fuera de rango es perfectamente
+      *    valido, solo que no corresponde a este reproceso, asi que
+      *    no debe mezclarse con las excepciones de calidad de datos.
+       01 WS-REG-VALIDO                 PIC X(01) VALUE 'Y'.
+          88 WS-REG-OK                  VALUE 'Y'.
+          88 WS-REG-INVALIDO            VALUE 'N'.
+          88 WS-REG-FUERA-DE-RANGO      VALUE 'R'.
+       01 WS-MOTIVO-RECHAZO             PIC X(30).
+       01 WS-DIA-AUX                    PIC 9(02).
+       01 WS-MES-AUX                    PIC 9(02).
+       01 WS-ANIO-AUX                   PIC 9(04).
+       01 WS-FECHA-AAAAMMDD             PIC 9(08).
+
+      *----Rango de fechas para reprocesar (AAAAMMDD; 0 = sin limite).
+      *    Se cargan desde PARAMETROS.TXT (FECHADESDE/FECHAHASTA, en
+      *    formato DD/MM/AAAA igual que los datos) y filtran el merge
+      *    sin afectar el formato de los archivos de entrada/salida.
+       01 WS-FECHA-DESDE-N              PIC 9(08) VALUE 0.
+       01 WS-FECHA-HASTA-N              PIC 9(08) VALUE 0.
+       01 WS-FECHA-PARM-N               PIC 9(08) VALUE 0.
+
+      *----Campos para el registro de auditoria que graba
+      *    9000-ABORTAR-POR-ERROR cuando falla un WRITE de salida.
+       01 WS-FECHA-SISTEMA              PIC 9(08) VALUE 0.
+       01 WS-HORA-SISTEMA               PIC 9(08) VALUE 0.
+       01 WS-LOG-PARRAFO                PIC X(30) VALUE SPACES.
+       01 WS-LOG-FS                     PIC X(02) VALUE SPACES.
+       01 WS-LOG-DETALLE                PIC X(40) VALUE SPACES.
+
+      *----Campos del corte de control (ruptura por vendedor) del
+      *    reporte 5000-REPORTE-VENDEDOR, que lee VENTATOT ya
+      *    ordenado por SORT-VENDEDOR.
+       01 WS-REPVEND-EOF                PIC X(01) VALUE 'N'.
+          88 WS-REPVEND-EOF-YES              VALUE 'Y'.
+          88 WS-REPVEND-EOF-NO               VALUE 'N'.
+       01 WS-REPVEND-ANTERIOR           PIC X(30) VALUE SPACES.
+       01 WS-REPVEND-CANT               PIC 9(05) VALUE 0.
+       01 WS-REPVEND-IMPORTE            PIC 9(8)V9(2) VALUE 0.
+
+      *----Checkpoint/reinicio. WS-REINICIAR se carga desde el
+      *    parametro REINICIAR (S/N, default N); si viene en 'S',
+      *    1260-LEER-CHECKPOINT-PREVIO carga WS-AR-SALTAR de la tabla
+      *    de archivos con lo ya leido en la corrida anterior, para
+      *    que 1150-SALTEAR-REGISTROS reposicione cada VENTAS? antes
+      *    de arrancar el merge. WS-CHECKPOINT-CONTADOR cuenta
+      *    registros mergeados desde el ultimo checkpoint grabado;
+      *    al llegar a WS-CHECKPOINT-CADA se graba uno nuevo.
+       01 WS-REINICIAR                  PIC X(01) VALUE 'N'.
+          88 WS-REINICIAR-SI                  VALUE 'S'.
+          88 WS-REINICIAR-NO                  VALUE 'N'.
+
+      *----Modo de apertura de VENTATOT/VENTATOTIDX/RECHAZOS/LOGERRORES,
+      *    calculado una sola vez en 1000-ABRIR-ARCHIVOS (1005-FIJAR-
+      *    MODO-SALIDA). Se abre en EXTEND (no se trunca lo ya
+      *    grabado) tanto en un reinicio por caida (WS-REINICIAR-SI)
+      *    como en una corrida con rango de fechas acotado
+      *    (FECHADESDE/FECHAHASTA), ya que esta ultima es, por
+      *    definicion, un reproceso parcial sobre un VENTATOT.TXT que
+      *    ya tiene las demas fechas grabadas de una corrida anterior.
+      *    1260-LEER-CHECKPOINT-PREVIO se dispara siempre que se abre
+      *    en EXTEND (WS-ABRIR-EN-EXTEND), no solo en un reinicio por
+      *    caida, para restaurar WS-SALIDA-CANT-REG y los demas
+      *    contadores generales de la corrida anterior: WS-SALIDA-
+      *    CANT-REG es la clave primaria SALIDA-IDX-SEQ de
+      *    VENTATOTIDX, asi que si no se restaura, una corrida
+      *    acotada por fecha sobre un VENTATOTIDX que ya tiene datos
+      *    vuelve a numerar desde 1 y choca contra claves primarias ya
+      *    usadas. El salteo de registros de entrada
+      *    (1150-SALTEAR-REGISTROS/WS-AR-SALTAR) es distinto y sigue
+      *    atado solo a WS-REINICIAR-SI, porque una corrida acotada
+      *    por fecha tiene que releer los VENTAS? completos desde el
+      *    principio (es un reproceso sobre otro rango, no una
+      *    continuacion de la lectura anterior).
+       01 WS-MODO-SALIDA                PIC X(01) VALUE 'N'.
+          88 WS-ABRIR-EN-EXTEND               VALUE 'S'.
+          88 WS-ABRIR-EN-OUTPUT               VALUE 'N'.
+       01 WS-CHECKPOINT-CONTADOR        PIC 9(05) VALUE 0.
+       01 WS-CHECKPOINT-CADA            PIC 9(05) VALUE 50.
+       01 WS-CHECKPOINT-EOF             PIC X(01) VALUE 'N'.
+          88 WS-CHECKPOINT-EOF-YES            VALUE 'Y'.
+          88 WS-CHECKPOINT-EOF-NO             VALUE 'N'.
+       01 WS-CONTADOR-SALTAR            PIC 9(05) VALUE 0.
+
+       01 WS-VAR-AUX.
+          05 WS-SALIDA-CANT-REG              PIC 9(5)      VALUE 0.
+          05 WS-TOTALES-CANT-REG              PIC 9(5)      VALUE 0.
+          05 WS-RECHAZOS-CANT-REG            PIC 9(5)      VALUE 0.
+          05 WS-FUERA-RANGO-CANT-REG         PIC 9(5)      VALUE 0.
+          05 WS-GLOBAL-CANT-REG              PIC 9(5)      VALUE 0.
+          05 WS-GLOBAL-IMPORTE-TOT           PIC 9(8)V9(2) VALUE 0.
+          05 WS-ENTRADA-IMP-TOTAL            PIC 9(8)V9(2) VALUE 0.
+          05 WS-ENTRADA-IMP-FORMATO          PIC $ZZ.ZZZ.ZZ9,99.
+          05 WS-TOT-AGUINALDOS-N             PIC 9(08)v99  VALUE 0.
+          05 WS-SUELDO-PROM-N                PIC 9(08)v99  VALUE 0.
+          05 WS-TOT-AGUINALDOS               PIC $ZZ.ZZZ.ZZ9,99.
+          05 WS-SUELDO-PROM                  PIC $ZZ.ZZZ.ZZ9,99.
+          05 WS-SUELDO-MAYOR-N               PIC 9(08)v99  VALUE 0.
+          05 WS-SUELDO-MAYOR                 PIC $ZZ.ZZZ.ZZ9,99.
+          05 WS-SUELDO-MAYOR-VENDEDOR        PIC X(30)     VALUE SPACES.
+          05 WS-MENOR                        PIC X(10).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0050-LEER-PARAMETROS
+              THRU 0050-LEER-PARAMETROS-EXIT.
+
+           PERFORM 0100-INICIALIZAR-TABLA
+              THRU 0100-INICIALIZAR-TABLA-EXIT.
+
+           PERFORM 1000-ABRIR-ARCHIVOS
+              THRU 1000-ABRIR-ARCHIVOS-EXIT.
+
+           PERFORM 2050-HALLAR-MENOR
+              THRU 2050-HALLAR-MENOR-EXIT.
+
+           IF WS-IXM > 0
+
+              PERFORM 2000-PROCESAR-ARCHIVO
+                 THRU 2000-PROCESAR-ARCHIVO-EXIT
+                UNTIL WS-IXM = 0
+
+              PERFORM 3000-FINALIZAR-PROGRAMA
+                 THRU 3000-FINALIZAR-PROGRAMA-EXIT
+
+              PERFORM 4000-TOTALES-ARCHIVO
+                 THRU 4000-TOTALES-ARCHIVO-EXIT
+
+              PERFORM 5000-REPORTE-VENDEDOR
+                 THRU 5000-REPORTE-VENDEDOR-EXIT
+
+      *----SE CIERRA RECIEN ACA (Y NO DENTRO DE 3000-FINALIZAR-
+      *    PROGRAMA) PORQUE 5000-REPORTE-VENDEDOR TODAVIA PUEDE
+      *    NECESITAR ESCRIBIR EN EL LOG SI FALLA UN SUBTOTAL.
+
+              PERFORM 3470-CERRAR-ARCH-LOG
+                 THRU 3470-CERRAR-ARCH-LOG-EXIT
+
+           END-IF.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+      *----Lee, si existe, PARAMETROS.TXT y pisa los nombres por
+      *    defecto de WS-TABLA-NOMBRES (y WS-NUM-ARCHIVOS). Cada linea
+      *    es CLAVE=VALOR; si el archivo no existe sigue con los
+      *    nombres de siempre sin avisar error.
+       0050-LEER-PARAMETROS.
+
+           OPEN INPUT PARAMETROS.
+
+           IF FS-PARAMETROS-NOEXISTE
+              GO TO 0050-LEER-PARAMETROS-EXIT
+           END-IF.
+
+           MOVE 'N' TO WS-PARAMETROS-EOF.
+
+           PERFORM 0055-LEER-PARAMETROS-UNO
+              THRU 0055-LEER-PARAMETROS-UNO-EXIT
+              UNTIL WS-PARAMETROS-EOF-YES.
+
+           CLOSE PARAMETROS.
+
+       0050-LEER-PARAMETROS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0055-LEER-PARAMETROS-UNO.
+
+           READ PARAMETROS INTO WS-PARM-LINEA.
+
+           IF FS-PARAMETROS-EOF
+              MOVE 'Y' TO WS-PARAMETROS-EOF
+              GO TO 0055-LEER-PARAMETROS-UNO-EXIT
+           END-IF.
+
+           IF WS-PARM-LINEA(1:1) = '*' OR WS-PARM-LINEA = SPACES
+              GO TO 0055-LEER-PARAMETROS-UNO-EXIT
+           END-IF.
+
+           UNSTRING WS-PARM-LINEA DELIMITED BY '='
+               INTO WS-PARM-CLAVE WS-PARM-VALOR.
+
+           EVALUATE WS-PARM-CLAVE
+               WHEN 'VENTASA'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-VENTASA
+               WHEN 'VENTASB'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-VENTASB
+               WHEN 'VENTASC'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-VENTASC
+               WHEN 'VENTASD'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-VENTASD
+               WHEN 'VENTASE'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-VENTASE
+               WHEN 'VENTASF'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-VENTASF
+               WHEN 'VENTATOT'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-VENTATOT
+               WHEN 'VENTATOTIDX'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-VENTATOTIDX
+               WHEN 'TOTALES'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-TOTALES
+               WHEN 'RECHAZOS'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-RECHAZOS
+               WHEN 'LOGERRORES'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-LOG
+               WHEN 'REPORTEVEND'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-REPORTEVEND
+               WHEN 'CHECKPOINT'
+                    MOVE WS-PARM-VALOR TO WS-NOMBRE-CHECKPOINT
+               WHEN 'REINICIAR'
+                    MOVE WS-PARM-VALOR(1:1) TO WS-REINICIAR
+               WHEN 'NUMARCHIVOS'
+                    PERFORM 0058-FIJAR-NUMARCHIVOS
+                       THRU 0058-FIJAR-NUMARCHIVOS-EXIT
+               WHEN 'FECHADESDE'
+                    PERFORM 0057-CONVERTIR-FECHA-PARM
+                       THRU 0057-CONVERTIR-FECHA-PARM-EXIT
+                    MOVE WS-FECHA-PARM-N TO WS-FECHA-DESDE-N
+               WHEN 'FECHAHASTA'
+                    PERFORM 0057-CONVERTIR-FECHA-PARM
+                       THRU 0057-CONVERTIR-FECHA-PARM-EXIT
+                    MOVE WS-FECHA-PARM-N TO WS-FECHA-HASTA-N
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
+       0055-LEER-PARAMETROS-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Convierte WS-PARM-VALOR (DD/MM/AAAA) a WS-FECHA-PARM-N
+      *    (AAAAMMDD), para poder comparar fechas de rango con < / >.
+      *    Si no tiene forma de fecha deja el limite sin efecto (0).
+       0057-CONVERTIR-FECHA-PARM.
+
+           MOVE 0 TO WS-FECHA-PARM-N.
+
+           IF WS-PARM-VALOR(3:1) = '/' AND WS-PARM-VALOR(6:1) = '/'
+              AND WS-PARM-VALOR(1:2) NUMERIC
+              AND WS-PARM-VALOR(4:2) NUMERIC
+              AND WS-PARM-VALOR(7:4) NUMERIC
+              MOVE WS-PARM-VALOR(1:2) TO WS-DIA-AUX
+              MOVE WS-PARM-VALOR(4:2) TO WS-MES-AUX
+              MOVE WS-PARM-VALOR(7:4) TO WS-ANIO-AUX
+              COMPUTE WS-FECHA-PARM-N =
+                 (WS-ANIO-AUX * 10000) + (WS-MES-AUX * 100) + WS-DIA-AUX
+           END-IF.
+
+       0057-CONVERTIR-FECHA-PARM-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Convierte el valor completo del parametro NUMARCHIVOS (no
+      *    solo su primer caracter, para que '06' no se trunque a
+      *    cero) y lo deja en WS-NUM-ARCHIVOS solo si cae dentro del
+      *    rango de posiciones que tiene compilado WS-TABLA-ARCHIVOS
+      *    (OCCURS 6 TIMES). Un valor fuera de ese rango, o no
+      *    numerico, se ignora y queda el valor anterior.
+       0058-FIJAR-NUMARCHIVOS.
+
+           MOVE 0 TO WS-PARM-NUM-AUX.
+
+           IF WS-PARM-VALOR(1:2) NUMERIC
+              MOVE WS-PARM-VALOR(1:2) TO WS-PARM-NUM-AUX
+           ELSE
+              IF WS-PARM-VALOR(1:1) NUMERIC
+                 MOVE WS-PARM-VALOR(1:1) TO WS-PARM-NUM-AUX
+              END-IF
+           END-IF.
+
+           IF WS-PARM-NUM-AUX >= 1 AND WS-PARM-NUM-AUX <= 6
+              MOVE WS-PARM-NUM-AUX TO WS-NUM-ARCHIVOS
+           ELSE
+              DISPLAY 'NUMARCHIVOS INVALIDO EN PARAMETROS, SE IGNORA: '
+                      WS-PARM-VALOR
+           END-IF.
+
+       0058-FIJAR-NUMARCHIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Asigna la letra de cada posicion de la tabla (A..F)
+       0100-INICIALIZAR-TABLA.
+
+           MOVE 'A' TO WS-AR-LETRA(1).
+           MOVE 'B' TO WS-AR-LETRA(2).
+           MOVE 'C' TO WS-AR-LETRA(3).
+           MOVE 'D' TO WS-AR-LETRA(4).
+           MOVE 'E' TO WS-AR-LETRA(5).
+           MOVE 'F' TO WS-AR-LETRA(6).
+
+       0100-INICIALIZAR-TABLA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Los archivos de salida (y RECHAZOS) se abren antes que los
+      *    de entrada: 1100-ABRIR-ARCHIVO deja leido el primer
+      *    registro de cada archivo, y ese primer registro puede
+      *    resultar invalido/fuera de rango y necesitar ya mismo
+      *    1560-GRABAR-RECHAZO.
+       1000-ABRIR-ARCHIVOS.
+
+           PERFORM 1005-FIJAR-MODO-SALIDA
+              THRU 1005-FIJAR-MODO-SALIDA-EXIT.
+
+           IF WS-ABRIR-EN-EXTEND
+              PERFORM 1260-LEER-CHECKPOINT-PREVIO
+                 THRU 1260-LEER-CHECKPOINT-PREVIO-EXIT
+           END-IF.
+
+           PERFORM 1270-ABRIR-ARCHIVO-CHECKPOINT
+              THRU 1270-ABRIR-ARCHIVO-CHECKPOINT-EXIT.
+
+           PERFORM 1250-ABRIR-ARCHIVO-LOG
+              THRU 1250-ABRIR-ARCHIVO-LOG-EXIT.
+
+           PERFORM 1300-ABRIR-ARCHIVO-SALIDA
+              THRU 1300-ABRIR-ARCHIVO-SALIDA-EXIT.
+
+           PERFORM 1320-ABRIR-ARCHIVO-SALIDA-IDX
+              THRU 1320-ABRIR-ARCHIVO-SALIDA-IDX-EXIT.
+
+           PERFORM 1400-ABRIR-ARCHIVO-TOTALES
+              THRU 1400-ABRIR-ARCHIVO-TOTALES-EXIT.
+
+           PERFORM 1450-ABRIR-ARCHIVO-RECHAZOS
+              THRU 1450-ABRIR-ARCHIVO-RECHAZOS-EXIT.
+
+           PERFORM 1100-ABRIR-ARCHIVO
+              THRU 1100-ABRIR-ARCHIVO-EXIT
+             VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-NUM-ARCHIVOS.
+
+       1000-ABRIR-ARCHIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Decide si VENTATOT/VENTATOTIDX/RECHAZOS/LOGERRORES se abren
+      *    en EXTEND (reinicio por caida, o reproceso acotado por
+      *    FECHADESDE/FECHAHASTA) u OUTPUT (corrida normal completa).
+       1005-FIJAR-MODO-SALIDA.
+
+           IF WS-REINICIAR-SI
+              OR WS-FECHA-DESDE-N NOT = 0
+              OR WS-FECHA-HASTA-N NOT = 0
+              SET WS-ABRIR-EN-EXTEND TO TRUE
+           ELSE
+              SET WS-ABRIR-EN-OUTPUT TO TRUE
+           END-IF.
+
+       1005-FIJAR-MODO-SALIDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Abre el archivo de entrada de la posicion WS-IX y deja
+      *    su primer registro leido en la tabla
+       1100-ABRIR-ARCHIVO.
+
+           EVALUATE WS-IX
+               WHEN 1
+                    OPEN INPUT VENTASA
+                    MOVE FS-VENTASA  TO WS-AR-FS(WS-IX)
+               WHEN 2
+                    OPEN INPUT VENTASB
+                    MOVE FS-VENTASB  TO WS-AR-FS(WS-IX)
+               WHEN 3
+                    OPEN INPUT VENTASC
+                    MOVE FS-VENTASC  TO WS-AR-FS(WS-IX)
+               WHEN 4
+                    OPEN INPUT VENTASD
+                    MOVE FS-VENTASD  TO WS-AR-FS(WS-IX)
+               WHEN 5
+                    OPEN INPUT VENTASE
+                    MOVE FS-VENTASE  TO WS-AR-FS(WS-IX)
+               WHEN 6
+                    OPEN INPUT VENTASF
+                    MOVE FS-VENTASF  TO WS-AR-FS(WS-IX)
+           END-EVALUATE.
+
+           EVALUATE TRUE
+               WHEN WS-AR-OK(WS-IX)
+                    PERFORM 1150-SALTEAR-REGISTROS
+                       THRU 1150-SALTEAR-REGISTROS-EXIT
+                    PERFORM 1500-LEER-ARCHIVO
+                       THRU 1500-LEER-ARCHIVO-EXIT
+               WHEN WS-AR-FS(WS-IX) = '35'
+                    SET WS-AR-EOF-YES(WS-IX)   TO TRUE
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE VENTAS'
+                            WS-AR-LETRA(WS-IX)
+                    DISPLAY 'FILE STATUS: ' WS-AR-FS(WS-IX)
+      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
+                    STOP RUN
+               WHEN OTHER
+                    SET WS-AR-EOF-YES(WS-IX)   TO TRUE
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTAS'
+                            WS-AR-LETRA(WS-IX)
+                    DISPLAY 'FILE STATUS: ' WS-AR-FS(WS-IX)
+      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-ABRIR-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Saltea en el archivo de la posicion WS-IX los registros ya
+      *    leidos en la corrida anterior (WS-AR-SALTAR, cargado desde
+      *    el ultimo checkpoint por 1260-LEER-CHECKPOINT-PREVIO). En
+      *    una corrida normal (sin REINICIAR) WS-AR-SALTAR queda en 0
+      *    y este PERFORM no hace nada.
+       1150-SALTEAR-REGISTROS.
+
+           PERFORM 1160-SALTEAR-UNO
+              THRU 1160-SALTEAR-UNO-EXIT
+             VARYING WS-CONTADOR-SALTAR FROM 1 BY 1
+               UNTIL WS-CONTADOR-SALTAR > WS-AR-SALTAR(WS-IX)
+                  OR WS-AR-EOF-YES(WS-IX).
+
+       1150-SALTEAR-REGISTROS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1160-SALTEAR-UNO.
+
+           EVALUATE WS-IX
+               WHEN 1
+                    READ VENTASA
+                    MOVE FS-VENTASA  TO WS-AR-FS(WS-IX)
+               WHEN 2
+                    READ VENTASB
+                    MOVE FS-VENTASB  TO WS-AR-FS(WS-IX)
+               WHEN 3
+                    READ VENTASC
+                    MOVE FS-VENTASC  TO WS-AR-FS(WS-IX)
+               WHEN 4
+                    READ VENTASD
+                    MOVE FS-VENTASD  TO WS-AR-FS(WS-IX)
+               WHEN 5
+                    READ VENTASE
+                    MOVE FS-VENTASE  TO WS-AR-FS(WS-IX)
+               WHEN 6
+                    READ VENTASF
+                    MOVE FS-VENTASF  TO WS-AR-FS(WS-IX)
+           END-EVALUATE.
+
+           IF WS-AR-EOF-FS(WS-IX)
+              SET WS-AR-EOF-YES(WS-IX) TO TRUE
+           END-IF.
+
+       1160-SALTEAR-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Abre el log de auditoria antes que cualquier otro archivo
+      *    de salida, para que quede disponible si alguno de ellos
+      *    falla al grabar. En EXTEND (WS-ABRIR-EN-EXTEND, ver
+      *    1005-FIJAR-MODO-SALIDA) no se pierde el registro de la
+      *    corrida anterior, que puede ser justamente el que explica
+      *    por que se esta reiniciando.
+       1250-ABRIR-ARCHIVO-LOG.
+
+           IF WS-ABRIR-EN-EXTEND
+              OPEN EXTEND LOGERRORES
+           ELSE
+              OPEN OUTPUT LOGERRORES
+           END-IF.
+
+           EVALUATE FS-LOGERRORES
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE LOGERRORES'
+                    DISPLAY 'FILE STATUS: ' FS-LOGERRORES
+      * SI NO ABRE EL LOG DE AUDITORIA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1250-ABRIR-ARCHIVO-LOG-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Lee, si existe, el ultimo registro de CHECKPOINT.TXT de la
+      *    corrida anterior y restaura los totales generales
+      *    acumulados hasta ese momento (incluyendo WS-SALIDA-CANT-REG,
+      *    la clave SALIDA-IDX-SEQ de VENTATOTIDX), para que
+      *    4000-TOTALES-ARCHIVO, TOTALES.TXT y VENTATOTIDX reflejen la
+      *    corrida completa y no solo el tramo que falta procesar.
+      *    Unicamente en un reinicio por caida (WS-REINICIAR-SI) se
+      *    restaura tambien lo ya leido/mergeado por archivo
+      *    (1268-CARGAR-SALTAR-UNO), para que 1150-SALTEAR-REGISTROS
+      *    reposicione cada VENTAS? al volver a abrirlos; una corrida
+      *    acotada solo por fecha tiene que releerlos desde el
+      *    principio, asi que ese paso se saltea. Si el archivo no
+      *    existe, sigue sin restaurar nada (mismo criterio que
+      *    0050-LEER-PARAMETROS con PARAMETROS.TXT).
+       1260-LEER-CHECKPOINT-PREVIO.
+
+           OPEN INPUT CHECKPOINT.
+
+           IF FS-CHECKPOINT-NOEXISTE
+              GO TO 1260-LEER-CHECKPOINT-PREVIO-EXIT
+           END-IF.
+
+           MOVE 'N' TO WS-CHECKPOINT-EOF.
+
+           PERFORM 1265-LEER-CHECKPOINT-UNO
+              THRU 1265-LEER-CHECKPOINT-UNO-EXIT
+              UNTIL WS-CHECKPOINT-EOF-YES.
+
+           CLOSE CHECKPOINT.
+
+           IF WS-REINICIAR-SI
+              PERFORM 1268-CARGAR-SALTAR-UNO
+                 THRU 1268-CARGAR-SALTAR-UNO-EXIT
+                VARYING WS-IX FROM 1 BY 1
+                  UNTIL WS-IX > 6
+           END-IF.
+
+           MOVE CHKPT-IMP-TOTAL         TO WS-ENTRADA-IMP-TOTAL.
+           MOVE CHKPT-AGUINALDOS        TO WS-TOT-AGUINALDOS-N.
+           MOVE CHKPT-SUELDO-MAYOR      TO WS-SUELDO-MAYOR-N.
+           MOVE CHKPT-SUELDO-MAYOR-VEND TO WS-SUELDO-MAYOR-VENDEDOR.
+           MOVE CHKPT-SALIDA-CANT-REG   TO WS-SALIDA-CANT-REG.
+           MOVE CHKPT-RECHAZOS-CANT-REG TO WS-RECHAZOS-CANT-REG.
+           MOVE CHKPT-FUERA-RANGO-CANT-REG
+                                        TO WS-FUERA-RANGO-CANT-REG.
+
+       1260-LEER-CHECKPOINT-PREVIO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1265-LEER-CHECKPOINT-UNO.
+
+           READ CHECKPOINT.
+
+           IF FS-CHECKPOINT-EOF
+              SET WS-CHECKPOINT-EOF-YES TO TRUE
+           END-IF.
+
+       1265-LEER-CHECKPOINT-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1268-CARGAR-SALTAR-UNO.
+      *----Por el diseno de lectura anticipada (1500-LEER-ARCHIVO deja
+      *    siempre el proximo registro valido cargado en el buffer
+      *    antes de que se mergee), CHKPT-LEIDOS/CHKPT-CANT-REG
+      *    incluyen ese registro pendiente todavia no grabado en
+      *    VENTATOT al momento del checkpoint. Si el archivo no habia
+      *    llegado a EOF, restauro salteando uno menos de lo leido
+      *    para que ese registro pendiente se vuelva a leer solo
+      *    (sino se perderia); si ya habia EOF no hay registro
+      *    pendiente y no hace falta el ajuste.
+           IF CHKPT-EOF(WS-IX) = 'Y'
+              MOVE CHKPT-LEIDOS(WS-IX)      TO WS-AR-SALTAR(WS-IX)
+              MOVE CHKPT-CANT-REG(WS-IX)    TO WS-AR-CANT-REG(WS-IX)
+           ELSE
+              IF CHKPT-LEIDOS(WS-IX) > 0
+                 SUBTRACT 1 FROM CHKPT-LEIDOS(WS-IX)
+                    GIVING WS-AR-SALTAR(WS-IX)
+              ELSE
+                 MOVE 0 TO WS-AR-SALTAR(WS-IX)
+              END-IF
+              IF CHKPT-CANT-REG(WS-IX) > 0
+                 SUBTRACT 1 FROM CHKPT-CANT-REG(WS-IX)
+                    GIVING WS-AR-CANT-REG(WS-IX)
+              ELSE
+                 MOVE 0 TO WS-AR-CANT-REG(WS-IX)
+              END-IF
+           END-IF.
+           MOVE CHKPT-IMPORTE-TOT(WS-IX) TO WS-AR-IMPORTE-TOT(WS-IX).
+
+       1268-CARGAR-SALTAR-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Abre CHECKPOINT en modo salida (si hubo reinicio, ya se leyo
+      *    el ultimo registro de la corrida anterior en
+      *    1260-LEER-CHECKPOINT-PREVIO antes de llegar aca, asi que
+      *    truncarlo ahora no pierde esa informacion).
+       1270-ABRIR-ARCHIVO-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT.
+
+           EVALUATE FS-CHECKPOINT
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CHECKPOINT'
+                    DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+      * SI NO ABRE EL CHECKPOINT DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1270-ABRIR-ARCHIVO-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----En una corrida normal (todas las fechas) se trunca VENTATOT;
+      *    en un reinicio por caida o en un reproceso acotado por
+      *    FECHADESDE/FECHAHASTA se abre en modo EXTEND para no perder
+      *    lo ya grabado por una corrida anterior (ver WS-ABRIR-EN-
+      *    EXTEND / 1005-FIJAR-MODO-SALIDA).
+       1300-ABRIR-ARCHIVO-SALIDA.
+
+           IF WS-ABRIR-EN-EXTEND
+              OPEN EXTEND VENTATOT
+           ELSE
+              OPEN OUTPUT VENTATOT
+           END-IF.
+
+           EVALUATE FS-VENTATOT
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTATOT'
+                    DISPLAY 'FILE STATUS: ' FS-VENTATOT
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1300-ABRIR-ARCHIVO-SALIDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----Mismo criterio de 1300 (WS-ABRIR-EN-EXTEND), pero VENTATOTIDX
+      *    es INDEXED y OPEN EXTEND no aplica a un archivo con clave
+      *    (no existe "posicion final" en un indexado); se abre I-O
+      *    para poder seguir escribiendo registros nuevos. La numeracion
+      *    de SALIDA-IDX-SEQ sigue siendo correcta porque WS-SALIDA-
+      *    CANT-REG ya fue restaurado del checkpoint antes de este
+      *    parrafo (ver 1260-LEER-CHECKPOINT-PREVIO).
+       1320-ABRIR-ARCHIVO-SALIDA-IDX.
+
+           IF WS-ABRIR-EN-EXTEND
+              OPEN I-O VENTATOTIDX
+           ELSE
+              OPEN OUTPUT VENTATOTIDX
+           END-IF.
+
+           EVALUATE FS-VENTATOTIDX
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTATOTIDX'
+                    DISPLAY 'FILE STATUS: ' FS-VENTATOTIDX
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1320-ABRIR-ARCHIVO-SALIDA-IDX-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----Mismo criterio de 1300 (WS-ABRIR-EN-EXTEND).
+       1400-ABRIR-ARCHIVO-TOTALES.
+
+           IF WS-ABRIR-EN-EXTEND
+              OPEN EXTEND TOTALES
+           ELSE
+              OPEN OUTPUT TOTALES
+           END-IF.
+
+           EVALUATE FS-TOTALES
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE VENTATOT'
+                    DISPLAY 'FILE STATUS: ' FS-TOTALES
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1400-ABRIR-ARCHIVO-TOTALES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----Mismo criterio de 1300 (WS-ABRIR-EN-EXTEND).
+       1450-ABRIR-ARCHIVO-RECHAZOS.
+
+           IF WS-ABRIR-EN-EXTEND
+              OPEN EXTEND RECHAZOS
+           ELSE
+              OPEN OUTPUT RECHAZOS
+           END-IF.
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RECHAZOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1450-ABRIR-ARCHIVO-RECHAZOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----Lee el proximo registro del archivo de la posicion
+      *    WS-IX y lo deja posicionado en la tabla de control.
+      *    Los registros con importe no numerico o fecha mal formada
+      *    se desvian al archivo de rechazos y no llegan al merge.
+       1500-LEER-ARCHIVO.
+
+           EVALUATE WS-IX
+               WHEN 1
+                    READ VENTASA
+                    MOVE FS-VENTASA TO WS-AR-FS(WS-IX)
+                    IF FS-VENTASA-OK
+                       MOVE ENTRADA-A-FECHA    TO WS-AR-FECHA(WS-IX)
+                       MOVE ENTRADA-A-VENDEDOR TO WS-AR-VENDEDOR(WS-IX)
+                       MOVE ENTRADA-A-IMPORTE  TO WS-AR-IMPORTE(WS-IX)
+                    END-IF
+               WHEN 2
+                    READ VENTASB
+                    MOVE FS-VENTASB TO WS-AR-FS(WS-IX)
+                    IF FS-VENTASB-OK
+                       MOVE ENTRADA-B-FECHA    TO WS-AR-FECHA(WS-IX)
+                       MOVE ENTRADA-B-VENDEDOR TO WS-AR-VENDEDOR(WS-IX)
+                       MOVE ENTRADA-B-IMPORTE  TO WS-AR-IMPORTE(WS-IX)
+                    END-IF
+               WHEN 3
+                    READ VENTASC
+                    MOVE FS-VENTASC TO WS-AR-FS(WS-IX)
+                    IF FS-VENTASC-OK
+                       MOVE ENTRADA-C-FECHA    TO WS-AR-FECHA(WS-IX)
+                       MOVE ENTRADA-C-VENDEDOR TO WS-AR-VENDEDOR(WS-IX)
+                       MOVE ENTRADA-C-IMPORTE  TO WS-AR-IMPORTE(WS-IX)
+                    END-IF
+               WHEN 4
+                    READ VENTASD
+                    MOVE FS-VENTASD TO WS-AR-FS(WS-IX)
+                    IF FS-VENTASD-OK
+                       MOVE ENTRADA-D-FECHA    TO WS-AR-FECHA(WS-IX)
+                       MOVE ENTRADA-D-VENDEDOR TO WS-AR-VENDEDOR(WS-IX)
+                       MOVE ENTRADA-D-IMPORTE  TO WS-AR-IMPORTE(WS-IX)
+                    END-IF
+               WHEN 5
+                    READ VENTASE
+                    MOVE FS-VENTASE TO WS-AR-FS(WS-IX)
+                    IF FS-VENTASE-OK
+                       MOVE ENTRADA-E-FECHA    TO WS-AR-FECHA(WS-IX)
+                       MOVE ENTRADA-E-VENDEDOR TO WS-AR-VENDEDOR(WS-IX)
+                       MOVE ENTRADA-E-IMPORTE  TO WS-AR-IMPORTE(WS-IX)
+                    END-IF
+               WHEN 6
+                    READ VENTASF
+                    MOVE FS-VENTASF TO WS-AR-FS(WS-IX)
+                    IF FS-VENTASF-OK
+                       MOVE ENTRADA-F-FECHA    TO WS-AR-FECHA(WS-IX)
+                       MOVE ENTRADA-F-VENDEDOR TO WS-AR-VENDEDOR(WS-IX)
+                       MOVE ENTRADA-F-IMPORTE  TO WS-AR-IMPORTE(WS-IX)
+                    END-IF
+           END-EVALUATE.
+
+           EVALUATE TRUE
+               WHEN WS-AR-OK(WS-IX)
+                    ADD 1 TO WS-AR-LEIDOS(WS-IX)
+                    PERFORM 1550-VALIDAR-REGISTRO
+                       THRU 1550-VALIDAR-REGISTRO-EXIT
+                    IF WS-REG-INVALIDO
+                       PERFORM 1560-GRABAR-RECHAZO
+                          THRU 1560-GRABAR-RECHAZO-EXIT
+      *----El registro rechazado no cuenta para el merge: releo la
+      *    misma posicion hasta encontrar un registro valido o EOF.
+                       GO TO 1500-LEER-ARCHIVO
+                    END-IF
+                    IF WS-REG-FUERA-DE-RANGO
+                       PERFORM 1565-CONTAR-FUERA-DE-RANGO
+                          THRU 1565-CONTAR-FUERA-DE-RANGO-EXIT
+      *----Fuera del rango pedido para esta corrida: tampoco cuenta
+      *    para el merge, pero no es un rechazo por dato corrupto.
+                       GO TO 1500-LEER-ARCHIVO
+                    END-IF
+                    ADD 1 TO WS-AR-CANT-REG(WS-IX)
+               WHEN WS-AR-EOF-FS(WS-IX)
+                    SET WS-AR-EOF-YES(WS-IX) TO TRUE
+                    MOVE HIGH-VALUES TO WS-AR-FECHA(WS-IX)
+               WHEN OTHER
+                    SET WS-AR-EOF-YES(WS-IX) TO TRUE
+                    MOVE HIGH-VALUES TO WS-AR-FECHA(WS-IX)
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE VENTAS'
+                            WS-AR-LETRA(WS-IX)
+                    DISPLAY 'FILE STATUS: ' WS-AR-FS(WS-IX)
+           END-EVALUATE.
+
+       1500-LEER-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Valida el registro recien leido en la posicion WS-IX:
+      *    importe numerico y fecha con formato DD/MM/AAAA razonable
+       1550-VALIDAR-REGISTRO.
+
+           SET WS-REG-OK TO TRUE.
+           MOVE SPACES TO WS-MOTIVO-RECHAZO.
+
+           IF WS-AR-IMPORTE(WS-IX) NOT NUMERIC
+              SET WS-REG-INVALIDO TO TRUE
+              MOVE 'IMPORTE NO NUMERICO' TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+           IF WS-REG-OK
+              PERFORM 1555-VALIDAR-FECHA
+                 THRU 1555-VALIDAR-FECHA-EXIT
+           END-IF.
+
+           IF WS-REG-OK
+              PERFORM 1557-VALIDAR-RANGO-FECHA
+                 THRU 1557-VALIDAR-RANGO-FECHA-EXIT
+           END-IF.
+
+       1550-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1555-VALIDAR-FECHA.
+
+           IF WS-AR-FECHA(WS-IX)(3:1) NOT = '/'
+              OR WS-AR-FECHA(WS-IX)(6:1) NOT = '/'
+              SET WS-REG-INVALIDO TO TRUE
+              MOVE 'FECHA MAL FORMADA' TO WS-MOTIVO-RECHAZO
+           ELSE
+              IF WS-AR-FECHA(WS-IX)(1:2) NOT NUMERIC
+                 OR WS-AR-FECHA(WS-IX)(4:2) NOT NUMERIC
+                 OR WS-AR-FECHA(WS-IX)(7:4) NOT NUMERIC
+                 SET WS-REG-INVALIDO TO TRUE
+                 MOVE 'FECHA MAL FORMADA' TO WS-MOTIVO-RECHAZO
+              ELSE
+                 MOVE WS-AR-FECHA(WS-IX)(1:2) TO WS-DIA-AUX
+                 MOVE WS-AR-FECHA(WS-IX)(4:2) TO WS-MES-AUX
+                 IF WS-DIA-AUX < 1 OR WS-DIA-AUX > 31
+                    OR WS-MES-AUX < 1 OR WS-MES-AUX > 12
+                    SET WS-REG-INVALIDO TO TRUE
+                    MOVE 'FECHA FUERA DE RANGO' TO WS-MOTIVO-RECHAZO
+                 END-IF
+              END-IF
+           END-IF.
+
+       1555-VALIDAR-FECHA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Descarta del merge (sin tratarlo como dato corrupto) el
+      *    registro cuya fecha cae fuera del rango pedido para esta
+      *    corrida. WS-FECHA-DESDE-N/WS-FECHA-HASTA-N en 0 equivale a
+      *    sin limite. Usa WS-REG-FUERA-DE-RANGO, no WS-REG-INVALIDO,
+      *    porque el registro es perfectamente valido y no debe
+      *    contarse ni grabarse junto con las excepciones de calidad
+      *    de datos de RECHAZOS.TXT (ver 1565-CONTAR-FUERA-DE-RANGO).
+       1557-VALIDAR-RANGO-FECHA.
+
+           MOVE WS-AR-FECHA(WS-IX)(1:2) TO WS-DIA-AUX.
+           MOVE WS-AR-FECHA(WS-IX)(4:2) TO WS-MES-AUX.
+           MOVE WS-AR-FECHA(WS-IX)(7:4) TO WS-ANIO-AUX.
+
+           COMPUTE WS-FECHA-AAAAMMDD =
+              (WS-ANIO-AUX * 10000) + (WS-MES-AUX * 100) + WS-DIA-AUX.
+
+           IF (WS-FECHA-DESDE-N NOT = 0
+                 AND WS-FECHA-AAAAMMDD < WS-FECHA-DESDE-N)
+              OR (WS-FECHA-HASTA-N NOT = 0
+                 AND WS-FECHA-AAAAMMDD > WS-FECHA-HASTA-N)
+              SET WS-REG-FUERA-DE-RANGO TO TRUE
+           END-IF.
+
+       1557-VALIDAR-RANGO-FECHA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Graba en RECHAZOS el registro invalido de la posicion WS-IX
+       1560-GRABAR-RECHAZO.
+
+           MOVE WS-AR-LETRA(WS-IX)    TO RECH-ARCHIVO.
+           MOVE WS-AR-FECHA(WS-IX)    TO RECH-FECHA.
+           MOVE WS-AR-VENDEDOR(WS-IX) TO RECH-VENDEDOR.
+           MOVE WS-AR-IMPORTE(WS-IX)  TO RECH-IMPORTE.
+           MOVE WS-MOTIVO-RECHAZO     TO RECH-MOTIVO.
+
+           WRITE REGISTRO-RECHAZO.
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    ADD 1 TO WS-RECHAZOS-CANT-REG
+               WHEN OTHER
+                    MOVE '1560-GRABAR-RECHAZO' TO WS-LOG-PARRAFO
+                    MOVE FS-RECHAZOS             TO WS-LOG-FS
+                    MOVE REGISTRO-RECHAZO        TO WS-LOG-DETALLE
+                    PERFORM 9000-ABORTAR-POR-ERROR
+                       THRU 9000-ABORTAR-POR-ERROR-EXIT
+           END-EVALUATE.
+
+       1560-GRABAR-RECHAZO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Cuenta el registro de la posicion WS-IX descartado por caer
+      *    fuera de FECHADESDE/FECHAHASTA. No es un dato corrupto: no
+      *    se escribe en RECHAZOS.TXT ni suma a WS-RECHAZOS-CANT-REG,
+      *    para que ese archivo siga reflejando solo excepciones
+      *    reales de calidad de datos.
+       1565-CONTAR-FUERA-DE-RANGO.
+
+           ADD 1 TO WS-FUERA-RANGO-CANT-REG.
+
+       1565-CONTAR-FUERA-DE-RANGO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Ubica, entre los archivos que todavia tienen registros, cual
+      *    tiene la fecha menor. Este es el corazon del merge n-ario:
+      *    agregar un archivo nuevo solo implica subir WS-NUM-ARCHIVOS.
+       2050-HALLAR-MENOR.
+
+           MOVE 0            TO WS-IXM.
+           MOVE HIGH-VALUES  TO WS-FEC-MENOR.
+
+           PERFORM 2055-HALLAR-MENOR-UNO
+              THRU 2055-HALLAR-MENOR-UNO-EXIT
+             VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-NUM-ARCHIVOS.
+
+       2050-HALLAR-MENOR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2055-HALLAR-MENOR-UNO.
+
+           IF WS-AR-EOF-NO(WS-IX)
+              IF WS-AR-FECHA(WS-IX) < WS-FEC-MENOR
+                 MOVE WS-AR-FECHA(WS-IX) TO WS-FEC-MENOR
+                 MOVE WS-IX              TO WS-IXM
+              END-IF
+           END-IF.
+
+       2055-HALLAR-MENOR-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Procesa el registro mas viejo pendiente entre todos los
+      *    archivos de entrada y avanza la lectura de ese archivo
+       2000-PROCESAR-ARCHIVO.
+
+           PERFORM 2100-PROCESAR-UNO
+              THRU 2100-PROCESAR-UNO-EXIT.
+
+           PERFORM 2050-HALLAR-MENOR
+              THRU 2050-HALLAR-MENOR-EXIT.
+
+       2000-PROCESAR-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-PROCESAR-UNO.
+
+           MOVE WS-AR-FECHA(WS-IXM)    TO SALIDA-FECHA
+           MOVE WS-AR-VENDEDOR(WS-IXM) TO SALIDA-VENDEDOR
+           MOVE WS-AR-IMPORTE(WS-IXM)  TO SALIDA-IMPORTE.
+
+           MOVE WS-AR-FECHA(WS-IXM) TO WS-MENOR.
+
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
+
+           PERFORM 2520-GRABAR-ARCHIVO-SAL-IDX
+              THRU 2520-GRABAR-ARCHIVO-SAL-IDX-EXIT.
+
+      *-----ACUMULO EL IMPORTE DEL ARCHIVO PROCESADO
+
+           ADD WS-AR-IMPORTE(WS-IXM)
+               TO WS-AR-IMPORTE-TOT(WS-IXM).
+
+           PERFORM 2170-ACUMULAR-ESTADISTICAS
+              THRU 2170-ACUMULAR-ESTADISTICAS-EXIT.
+
+           MOVE WS-IXM TO WS-IX.
+
+           PERFORM 1500-LEER-ARCHIVO
+              THRU 1500-LEER-ARCHIVO-EXIT.
+
+      *-----CHECKPOINT DE REINICIO: cada WS-CHECKPOINT-CADA registros
+      *     mergeados grabo una foto de lo leido hasta ahora
+           ADD 1 TO WS-CHECKPOINT-CONTADOR.
+           IF WS-CHECKPOINT-CONTADOR >= WS-CHECKPOINT-CADA
+              PERFORM 2180-GRABAR-CHECKPOINT
+                 THRU 2180-GRABAR-CHECKPOINT-EXIT
+              MOVE 0 TO WS-CHECKPOINT-CONTADOR
+           END-IF.
+
+       2100-PROCESAR-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Acumula las estadisticas de aguinaldo/sueldo sobre el total
+      *    de registros mergeados (todos los archivos de entrada)
+       2170-ACUMULAR-ESTADISTICAS.
+
+           ADD WS-AR-IMPORTE(WS-IXM) TO WS-ENTRADA-IMP-TOTAL.
+
+      *-----EL AGUINALDO SE ACUMULA COMO 1/12 DE CADA IMPORTE (SAC)
+
+           COMPUTE WS-TOT-AGUINALDOS-N =
+                   WS-TOT-AGUINALDOS-N + (WS-AR-IMPORTE(WS-IXM) / 12).
+
+           IF WS-AR-IMPORTE(WS-IXM) > WS-SUELDO-MAYOR-N
+              MOVE WS-AR-IMPORTE(WS-IXM)  TO WS-SUELDO-MAYOR-N
+              MOVE WS-AR-VENDEDOR(WS-IXM) TO WS-SUELDO-MAYOR-VENDEDOR
+           END-IF.
+
+       2170-ACUMULAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Graba una foto de reinicio: cuanto se lleva leido/mergeado
+      *    de cada archivo de entrada (tabla WS-TABLA-ARCHIVOS), los
+      *    totales generales acumulados hasta ahora (importe,
+      *    aguinaldo, sueldo mayor) y la ultima FECHA mergeada
+      *    (WS-MENOR). Alcanza con el ultimo registro de
+      *    CHECKPOINT.TXT para reiniciar, por eso se hace un WRITE
+      *    por checkpoint en vez de reescribir siempre el mismo.
+       2180-GRABAR-CHECKPOINT.
+
+           PERFORM 2185-CARGAR-CHECKPOINT-UNO
+              THRU 2185-CARGAR-CHECKPOINT-UNO-EXIT
+             VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > 6.
+
+           MOVE WS-MENOR              TO CHKPT-FECHA.
+           MOVE WS-ENTRADA-IMP-TOTAL  TO CHKPT-IMP-TOTAL.
+           MOVE WS-TOT-AGUINALDOS-N   TO CHKPT-AGUINALDOS.
+           MOVE WS-SUELDO-MAYOR-N     TO CHKPT-SUELDO-MAYOR.
+           MOVE WS-SUELDO-MAYOR-VENDEDOR
+                                      TO CHKPT-SUELDO-MAYOR-VEND.
+           MOVE WS-SALIDA-CANT-REG    TO CHKPT-SALIDA-CANT-REG.
+           MOVE WS-RECHAZOS-CANT-REG  TO CHKPT-RECHAZOS-CANT-REG.
+           MOVE WS-FUERA-RANGO-CANT-REG
+                                      TO CHKPT-FUERA-RANGO-CANT-REG.
+
+           WRITE REGISTRO-CHECKPOINT.
+
+           EVALUATE FS-CHECKPOINT
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '2180-GRABAR-CHECKPOINT' TO WS-LOG-PARRAFO
+                    MOVE FS-CHECKPOINT              TO WS-LOG-FS
+                    MOVE REGISTRO-CHECKPOINT         TO WS-LOG-DETALLE
+                    PERFORM 9000-ABORTAR-POR-ERROR
+                       THRU 9000-ABORTAR-POR-ERROR-EXIT
+           END-EVALUATE.
+
+       2180-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2185-CARGAR-CHECKPOINT-UNO.
+
+           MOVE WS-AR-LEIDOS(WS-IX)      TO CHKPT-LEIDOS(WS-IX).
+           MOVE WS-AR-CANT-REG(WS-IX)    TO CHKPT-CANT-REG(WS-IX).
+           MOVE WS-AR-IMPORTE-TOT(WS-IX) TO CHKPT-IMPORTE-TOT(WS-IX).
+           MOVE WS-AR-EOF(WS-IX)         TO CHKPT-EOF(WS-IX).
+
+       2185-CARGAR-CHECKPOINT-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-GRABAR-ARCHIVO-SAL.
+
+           WRITE SALIDA-TOT.
+
+           EVALUATE FS-VENTATOT
+               WHEN '00'
+                    ADD 1 TO WS-SALIDA-CANT-REG
+               WHEN OTHER
+                    MOVE '2500-GRABAR-ARCHIVO-SAL' TO WS-LOG-PARRAFO
+                    MOVE FS-VENTATOT                TO WS-LOG-FS
+                    MOVE SALIDA-TOT                 TO WS-LOG-DETALLE
+                    PERFORM 9000-ABORTAR-POR-ERROR
+                       THRU 9000-ABORTAR-POR-ERROR-EXIT
+           END-EVALUATE.
+
+       2500-GRABAR-ARCHIVO-SAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2520-GRABAR-ARCHIVO-SAL-IDX.
+
+           MOVE SALIDA-VENDEDOR      TO SALIDA-IDX-VENDEDOR.
+           MOVE SALIDA-FECHA         TO SALIDA-IDX-FECHA.
+           MOVE WS-SALIDA-CANT-REG   TO SALIDA-IDX-SEQ.
+           MOVE SALIDA-IMPORTE       TO SALIDA-IDX-IMPORTE.
+
+           WRITE SALIDA-TOT-IDX.
+
+           EVALUATE FS-VENTATOTIDX
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '2520-GRABAR-ARCHIVO-SAL-IDX' TO WS-LOG-PARRAFO
+                    MOVE FS-VENTATOTIDX              TO WS-LOG-FS
+                    MOVE SALIDA-TOT-IDX              TO WS-LOG-DETALLE
+                    PERFORM 9000-ABORTAR-POR-ERROR
+                       THRU 9000-ABORTAR-POR-ERROR-EXIT
+           END-EVALUATE.
+
+       2520-GRABAR-ARCHIVO-SAL-IDX-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *----GRABO EL NUEVO ARCHIVO TOTALES
+
+       2600-GRABAR-TOTALES.
+
+           WRITE REGISTROS-TOT.
+
+           EVALUATE FS-TOTALES
+               WHEN '00'
+                    ADD 1 TO WS-TOTALES-CANT-REG
+               WHEN OTHER
+                    MOVE '2600-GRABAR-TOTALES' TO WS-LOG-PARRAFO
+                    MOVE FS-TOTALES             TO WS-LOG-FS
+                    MOVE REGISTROS-TOT          TO WS-LOG-DETALLE
+                    PERFORM 9000-ABORTAR-POR-ERROR
+                       THRU 9000-ABORTAR-POR-ERROR-EXIT
+           END-EVALUATE.
+
+       2600-GRABAR-TOTALES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+      *----CALCULO EL PROMEDIO DE IMPORTE SOBRE EL TOTAL DE REGISTROS
+      *    GRABADOS EN VENTATOT.
+
+           PERFORM 3060-CALCULAR-PROMEDIO
+              THRU 3060-CALCULAR-PROMEDIO-EXIT.
+
+      *----GRABO UN REGISTRO DE CONTROL POR CADA ARCHIVO DE ENTRADA
+      *    ACTIVO EN ESTA CORRIDA.
+
+           PERFORM 3050-GRABAR-CONTROL-UNO
+              THRU 3050-GRABAR-CONTROL-UNO-EXIT
+             VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-NUM-ARCHIVOS.
+
+      *----GRABO EL REGISTRO DE TOTAL GENERAL (SUMA DE TODOS LOS
+      *    ARCHIVOS DE ENTRADA ACTIVOS), PARA NO TENER QUE SUMARLO
+      *    A MANO CONTRA VENTATOT.TXT.
+
+           PERFORM 3070-GRABAR-CONTROL-GLOBAL
+              THRU 3070-GRABAR-CONTROL-GLOBAL-EXIT.
+
+      *----GRABO UN ULTIMO CHECKPOINT CON EL ESTADO FINAL, PARA QUE
+      *    UN CHECKPOINT.TXT SIEMPRE REFLEJE UNA CORRIDA COMPLETA AUN
+      *    CUANDO EL TOTAL DE REGISTROS NO LLEGUE A WS-CHECKPOINT-CADA.
+
+           PERFORM 2180-GRABAR-CHECKPOINT
+              THRU 2180-GRABAR-CHECKPOINT-EXIT.
+
+      *-----SE CIERRAN TODOS LOS ARCHIVOS.
+
+           PERFORM 3100-CERRAR-ARCHIVO
+              THRU 3100-CERRAR-ARCHIVO-EXIT
+             VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-NUM-ARCHIVOS.
+
+           PERFORM 3300-CERRAR-ARCH-SAL
+              THRU 3300-CERRAR-ARCH-SAL-EXIT.
+
+           PERFORM 3320-CERRAR-ARCH-SAL-IDX
+              THRU 3320-CERRAR-ARCH-SAL-IDX-EXIT.
+
+           PERFORM 3400-CERRAR-ARCH-TOTAL
+              THRU 3400-CERRAR-ARCH-TOTAL-EXIT.
+
+           PERFORM 3450-CERRAR-ARCH-RECHAZOS
+              THRU 3450-CERRAR-ARCH-RECHAZOS-EXIT.
+
+      *----LOGERRORES NO SE CIERRA ACA: 5000-REPORTE-VENDEDOR TODAVIA
+      *    LO PUEDE NECESITAR SI FALLA LA ESCRITURA DE UN SUBTOTAL
+      *    (5270-GRABAR-SUBTOTAL-VEND LLAMA A 9000-ABORTAR-POR-ERROR,
+      *    QUE ESCRIBE Y CIERRA LOGERRORES). SE CIERRA EN LA MAINLINE,
+      *    DESPUES DE 5000-REPORTE-VENDEDOR.
+
+           PERFORM 3480-CERRAR-ARCH-CHECKPOINT
+              THRU 3480-CERRAR-ARCH-CHECKPOINT-EXIT.
+
+       3000-FINALIZAR-PROGRAMA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----MUEVO EL NOMBRE DEL ARCHIVO, EL CONTADOR DE REG. Y EL
+      *    ACUMULADOR DE IMPORTES A LOS CAMPOS DEL ARCHIVO TOTALES.
+       3050-GRABAR-CONTROL-UNO.
+
+           MOVE WS-AR-LETRA(WS-IX)       TO TOT-ARCHIVO.
+           MOVE WS-AR-CANT-REG(WS-IX)    TO TOT-REGISTROS.
+           MOVE WS-AR-IMPORTE-TOT(WS-IX) TO TOT-IMPORTE.
+
+      *-----MUESTRO POR PANTALLA PARA CONTROL.
+           DISPLAY "Archivo de control " WS-AR-LETRA(WS-IX) ": "
+           TOT-ARCHIVO TOT-REGISTROS TOT-IMPORTE.
+
+           PERFORM 2600-GRABAR-TOTALES
+              THRU 2600-GRABAR-TOTALES-EXIT.
+
+       3050-GRABAR-CONTROL-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Promedio de importe sobre el total de registros grabados,
+      *    y edicion de los campos de aguinaldo/sueldo para el reporte
+       3060-CALCULAR-PROMEDIO.
+
+           IF WS-SALIDA-CANT-REG > 0
+              DIVIDE WS-ENTRADA-IMP-TOTAL BY WS-SALIDA-CANT-REG
+                 GIVING WS-SUELDO-PROM-N ROUNDED
+           END-IF.
+
+           MOVE WS-ENTRADA-IMP-TOTAL   TO WS-ENTRADA-IMP-FORMATO.
+           MOVE WS-TOT-AGUINALDOS-N    TO WS-TOT-AGUINALDOS.
+           MOVE WS-SUELDO-PROM-N       TO WS-SUELDO-PROM.
+           MOVE WS-SUELDO-MAYOR-N      TO WS-SUELDO-MAYOR.
+
+       3060-CALCULAR-PROMEDIO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Suma la cantidad de registros y el importe de todos los
+      *    archivos de entrada activos y graba el registro de control
+      *    general (TOT-ARCHIVO = 'G').
+       3070-GRABAR-CONTROL-GLOBAL.
+
+           MOVE 0 TO WS-GLOBAL-CANT-REG.
+           MOVE 0 TO WS-GLOBAL-IMPORTE-TOT.
+
+           PERFORM 3075-SUMAR-CONTROL-GLOBAL-UNO
+              THRU 3075-SUMAR-CONTROL-GLOBAL-UNO-EXIT
+             VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-NUM-ARCHIVOS.
+
+           MOVE 'G'                TO TOT-ARCHIVO.
+           MOVE WS-GLOBAL-CANT-REG    TO TOT-REGISTROS.
+           MOVE WS-GLOBAL-IMPORTE-TOT TO TOT-IMPORTE.
+
+           DISPLAY "Archivo de control General: "
+           TOT-ARCHIVO TOT-REGISTROS TOT-IMPORTE.
+
+           PERFORM 2600-GRABAR-TOTALES
+              THRU 2600-GRABAR-TOTALES-EXIT.
+
+       3070-GRABAR-CONTROL-GLOBAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3075-SUMAR-CONTROL-GLOBAL-UNO.
+
+           ADD WS-AR-CANT-REG(WS-IX)    TO WS-GLOBAL-CANT-REG.
+           ADD WS-AR-IMPORTE-TOT(WS-IX) TO WS-GLOBAL-IMPORTE-TOT.
+
+       3075-SUMAR-CONTROL-GLOBAL-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Cierra el archivo de entrada de la posicion WS-IX
+       3100-CERRAR-ARCHIVO.
+
+           EVALUATE WS-IX
+               WHEN 1
+                    CLOSE VENTASA
+                    MOVE FS-VENTASA TO WS-AR-FS(WS-IX)
+               WHEN 2
+                    CLOSE VENTASB
+                    MOVE FS-VENTASB TO WS-AR-FS(WS-IX)
+               WHEN 3
+                    CLOSE VENTASC
+                    MOVE FS-VENTASC TO WS-AR-FS(WS-IX)
+               WHEN 4
+                    CLOSE VENTASD
+                    MOVE FS-VENTASD TO WS-AR-FS(WS-IX)
+               WHEN 5
+                    CLOSE VENTASE
+                    MOVE FS-VENTASE TO WS-AR-FS(WS-IX)
+               WHEN 6
+                    CLOSE VENTASF
+                    MOVE FS-VENTASF TO WS-AR-FS(WS-IX)
+           END-EVALUATE.
+
+           IF NOT WS-AR-OK(WS-IX)
+              DISPLAY 'ERROR EN CLOSE DE VENTAS' WS-AR-LETRA(WS-IX)
+                      ': ' WS-AR-FS(WS-IX)
+           END-IF.
+
+       3100-CERRAR-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3300-CERRAR-ARCH-SAL.
+
+           CLOSE VENTATOT.
+
+           IF NOT FS-VENTATOT-OK
+              DISPLAY 'ERROR EN CLOSE DE SALIDA: ' FS-VENTATOT
+           END-IF.
+
+       3300-CERRAR-ARCH-SAL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3320-CERRAR-ARCH-SAL-IDX.
+
+           CLOSE VENTATOTIDX.
+
+           IF NOT FS-VENTATOTIDX-OK
+              DISPLAY 'ERROR EN CLOSE DE VENTATOTIDX: ' FS-VENTATOTIDX
+           END-IF.
+
+       3320-CERRAR-ARCH-SAL-IDX-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3400-CERRAR-ARCH-TOTAL.
+
+           CLOSE TOTALES.
+
+           IF NOT FS-TOTALES-OK
+              DISPLAY 'ERROR EN CLOSE DE SALIDA: ' FS-TOTALES
+           END-IF.
+
+       3400-CERRAR-ARCH-TOTAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3450-CERRAR-ARCH-RECHAZOS.
+
+           CLOSE RECHAZOS.
+
+           IF NOT FS-RECHAZOS-OK
+              DISPLAY 'ERROR EN CLOSE DE RECHAZOS: ' FS-RECHAZOS
+           END-IF.
+
+       3450-CERRAR-ARCH-RECHAZOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3470-CERRAR-ARCH-LOG.
+
+           CLOSE LOGERRORES.
+
+           IF NOT FS-LOGERRORES-OK
+              DISPLAY 'ERROR EN CLOSE DE LOGERRORES: ' FS-LOGERRORES
+           END-IF.
+
+       3470-CERRAR-ARCH-LOG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3480-CERRAR-ARCH-CHECKPOINT.
+
+           CLOSE CHECKPOINT.
+
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR EN CLOSE DE CHECKPOINT: ' FS-CHECKPOINT
+           END-IF.
+
+       3480-CERRAR-ARCH-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       4000-TOTALES-ARCHIVO.
+
+           DISPLAY '================================================'.
+
+           PERFORM 4050-MOSTRAR-CANT-UNO
+              THRU 4050-MOSTRAR-CANT-UNO-EXIT
+             VARYING WS-IX FROM 1 BY 1
+               UNTIL WS-IX > WS-NUM-ARCHIVOS.
+
+           DISPLAY 'CANT. REG. GRABADOS       : ' WS-SALIDA-CANT-REG.
+           DISPLAY 'CANT. REG. RECHAZADOS     : ' WS-RECHAZOS-CANT-REG.
+           DISPLAY 'CANT. REG. FUERA DE RANGO : '
+                   WS-FUERA-RANGO-CANT-REG.
+
+           DISPLAY 'TOTAL DE AGUINALDOS       : ' WS-TOT-AGUINALDOS.
+           DISPLAY 'PROMEDIO DE IMPORTE       : ' WS-SUELDO-PROM.
+           DISPLAY 'IMPORTE MAYOR             : ' WS-SUELDO-MAYOR.
+           DISPLAY 'VENDEDOR DEL IMPORTE MAYOR: '
+                   WS-SUELDO-MAYOR-VENDEDOR.
+
+           DISPLAY '================================================'.
+       4000-TOTALES-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4050-MOSTRAR-CANT-UNO.
+
+           DISPLAY 'CANT. REG. LEIDOS VENTAS' WS-AR-LETRA(WS-IX)
+                   ': ' WS-AR-CANT-REG(WS-IX).
+
+       4050-MOSTRAR-CANT-UNO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Resumen de ventas por vendedor: ordena VENTATOT por
+      *    SORT-VENDEDOR y graba en REPORTEVEND un subtotal (cantidad
+      *    de registros e importe) por cada vendedor distinto.
+       5000-REPORTE-VENDEDOR.
+
+           PERFORM 5100-ABRIR-ARCHIVO-REPVEND
+              THRU 5100-ABRIR-ARCHIVO-REPVEND-EXIT.
+
+           SORT SORT-VENTATOT
+               ON ASCENDING KEY SORT-VENDEDOR
+               USING VENTATOT
+               OUTPUT PROCEDURE IS 5200-GENERAR-REPORTE-VEND
+                  THRU 5200-GENERAR-REPORTE-VEND-EXIT.
+
+           PERFORM 5300-CERRAR-ARCHIVO-REPVEND
+              THRU 5300-CERRAR-ARCHIVO-REPVEND-EXIT.
+
+       5000-REPORTE-VENDEDOR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       5100-ABRIR-ARCHIVO-REPVEND.
+
+           OPEN OUTPUT REPORTEVEND.
+
+           EVALUATE FS-REPORTEVEND
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE REPORTEVEND'
+                    DISPLAY 'FILE STATUS: ' FS-REPORTEVEND
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       5100-ABRIR-ARCHIVO-REPVEND-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Procedimiento de salida del SORT: recorre VENTATOT ya
+      *    ordenado por vendedor y corta por cambio de SORT-VENDEDOR.
+       5200-GENERAR-REPORTE-VEND.
+
+           MOVE SPACES TO WS-REPVEND-ANTERIOR.
+           MOVE 0 TO WS-REPVEND-CANT.
+           MOVE 0 TO WS-REPVEND-IMPORTE.
+           MOVE 'N' TO WS-REPVEND-EOF.
+
+           PERFORM 5250-LEER-SORT-VEND
+              THRU 5250-LEER-SORT-VEND-EXIT.
+
+           PERFORM 5260-ACUMULAR-SORT-VEND
+              THRU 5260-ACUMULAR-SORT-VEND-EXIT
+              UNTIL WS-REPVEND-EOF-YES.
+
+           IF WS-REPVEND-CANT > 0
+              PERFORM 5270-GRABAR-SUBTOTAL-VEND
+                 THRU 5270-GRABAR-SUBTOTAL-VEND-EXIT
+           END-IF.
+
+       5200-GENERAR-REPORTE-VEND-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       5250-LEER-SORT-VEND.
+
+           RETURN SORT-VENTATOT
+               AT END
+                  SET WS-REPVEND-EOF-YES TO TRUE
+           END-RETURN.
+
+       5250-LEER-SORT-VEND-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       5260-ACUMULAR-SORT-VEND.
+
+           IF WS-REPVEND-CANT > 0
+              AND SORT-VENDEDOR NOT = WS-REPVEND-ANTERIOR
+              PERFORM 5270-GRABAR-SUBTOTAL-VEND
+                 THRU 5270-GRABAR-SUBTOTAL-VEND-EXIT
+              MOVE 0 TO WS-REPVEND-CANT
+              MOVE 0 TO WS-REPVEND-IMPORTE
+           END-IF.
+
+           MOVE SORT-VENDEDOR TO WS-REPVEND-ANTERIOR.
+           ADD 1 TO WS-REPVEND-CANT.
+           ADD SORT-IMPORTE TO WS-REPVEND-IMPORTE.
+
+           PERFORM 5250-LEER-SORT-VEND
+              THRU 5250-LEER-SORT-VEND-EXIT.
+
+       5260-ACUMULAR-SORT-VEND-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       5270-GRABAR-SUBTOTAL-VEND.
+
+           MOVE WS-REPVEND-ANTERIOR  TO REP-VENDEDOR.
+           MOVE WS-REPVEND-CANT      TO REP-CANT-REG.
+           MOVE WS-REPVEND-IMPORTE   TO REP-IMPORTE.
+
+           WRITE REGISTRO-REPORTEVEND.
+
+           EVALUATE FS-REPORTEVEND
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '5270-GRABAR-SUBTOTAL-VEND' TO WS-LOG-PARRAFO
+                    MOVE FS-REPORTEVEND               TO WS-LOG-FS
+                    MOVE REGISTRO-REPORTEVEND          TO WS-LOG-DETALLE
+                    PERFORM 9000-ABORTAR-POR-ERROR
+                       THRU 9000-ABORTAR-POR-ERROR-EXIT
+           END-EVALUATE.
+
+       5270-GRABAR-SUBTOTAL-VEND-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       5300-CERRAR-ARCHIVO-REPVEND.
+
+           CLOSE REPORTEVEND.
+
+           IF NOT FS-REPORTEVEND-OK
+              DISPLAY 'ERROR EN CLOSE DE REPORTEVEND: ' FS-REPORTEVEND
+           END-IF.
+
+       5300-CERRAR-ARCHIVO-REPVEND-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----Graba en LOGERRORES el detalle de un WRITE que fallo
+      *    (parrafo, file status y dato del registro que no pudo
+      *    grabarse) y detiene el proceso. WS-LOG-PARRAFO/WS-LOG-FS/
+      *    WS-LOG-DETALLE se cargan en el parrafo que detecta el error,
+      *    justo antes de este PERFORM.
+       9000-ABORTAR-POR-ERROR.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           MOVE WS-FECHA-SISTEMA   TO LOG-FECHA.
+           MOVE WS-HORA-SISTEMA    TO LOG-HORA.
+           MOVE WS-LOG-PARRAFO     TO LOG-PARRAFO.
+           MOVE WS-LOG-FS          TO LOG-FILE-STATUS.
+           MOVE WS-LOG-DETALLE     TO LOG-DETALLE.
+
+           WRITE REGISTRO-LOG.
+
+           CLOSE LOGERRORES.
+
+           DISPLAY '================================================'.
+           DISPLAY 'ERROR FATAL DE GRABACION EN: ' WS-LOG-PARRAFO.
+           DISPLAY 'FILE STATUS: ' WS-LOG-FS.
+           DISPLAY 'DETALLE    : ' WS-LOG-DETALLE.
+           DISPLAY 'PROCESO ABORTADO. VER ' WS-NOMBRE-LOG.
+           DISPLAY '================================================'.
+
+           STOP RUN.
+
+       9000-ABORTAR-POR-ERROR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL12EJ01.
